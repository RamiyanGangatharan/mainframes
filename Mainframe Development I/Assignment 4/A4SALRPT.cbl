@@ -3,6 +3,32 @@
        DATE-WRITTEN. FEBRUARY 5, 2024.
        AUTHOR. RAMIYAN GANGATHARAN.
       *DESCRIPTION: THE COBOL FILE FOR ASSIGNMENT 4.
+      * MODIFICATION HISTORY:
+      *   AUG 08, 2026 - ADDED DIPLOMA (D) AND CERTIFICATE (C)
+      *                  EDUCATION-CODE LADDERS, EACH WITH ITS OWN
+      *                  YEARS-OF-SERVICE BREAKS AND RAISE PERCENT,
+      *                  INSTEAD OF TREATING EVERY NON-DEGREE CODE
+      *                  THE SAME.
+      *   AUG 08, 2026 - WS-PAGE-COUNTER NOW ADVANCES EVERY TIME THE
+      *                  HEADER REPRINTS AND PRINTS ON A PAGE LINE.
+      *   AUG 08, 2026 - ACCUMULATE AND PRINT TOTAL CURRENT PAYROLL,
+      *                  TOTAL PAY INCREASE, AND TOTAL NEW PAYROLL
+      *                  AS A SUMMARY BLOCK AFTER THE DETAIL RECORDS.
+      *   AUG 08, 2026 - CAP MATH-PAY-INCREASE AT A CONFIGURABLE
+      *                  DOLLAR CEILING AND FLAG WSD-PAY-INCREASE
+      *                  WHEN A RAISE WAS CAPPED.
+      *   AUG 08, 2026 - LOOK UP EACH EMPLOYEE'S PRIOR-CYCLE NEW
+      *                  SALARY ON PRIOR-SALARY-FILE AND PRINT THE
+      *                  VARIANCE FROM THIS CYCLE'S NEW SALARY.
+      *   AUG 08, 2026 - REORDERED 500-PREPARE-OUTPUT SO IL-FIELDS ARE
+      *                  MOVED TO WSD- FIELDS BEFORE 450-CALCULATIONS
+      *                  RUNS; PREVIOUSLY 450-CALCULATIONS RAN ON THE
+      *                  PRIOR RECORD'S WSD-YEARS-SERVICE/WSD-PRESENT-
+      *                  SALARY BECAUSE IT WAS CALLED BEFORE THOSE
+      *                  FIELDS WERE REFRESHED.
+      *   AUG 08, 2026 - APPEND A CONTROL-TOTAL LINE (RECORDS READ,
+      *                  TOTAL NEW PAYROLL) TO THE SHARED AUDIT LOG AT
+      *                  THE END OF EACH RUN.
 
        ENVIRONMENT DIVISION.
 
@@ -19,6 +45,20 @@
            ASSIGN TO OUTFILE
            ORGANIZATION IS SEQUENTIAL.
 
+      * PRIOR-CYCLE NEW-SALARY FILE, KEYED BY EMPLOYEE NUMBER, USED
+      * FOR THE YEAR-OVER-YEAR VARIANCE COLUMN.
+           SELECT PRIOR-SALARY-FILE
+           ASSIGN TO PRIORSAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PS-EMPLOYEE-NUMBER.
+
+      * CONSOLIDATED AUDIT-TRAIL LOG, SHARED WITH EVERY OTHER
+      * ASSIGNMENT'S PROGRAM.
+           SELECT AUDIT-LOG-FILE
+           ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -42,6 +82,21 @@
 
        01 OUTPUT-LINE                   PIC X(145).
 
+       FD PRIOR-SALARY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PRIOR-SALARY-RECORD
+           RECORD CONTAINS 11 CHARACTERS.
+
+       01 PRIOR-SALARY-RECORD.
+          05 PS-EMPLOYEE-NUMBER         PIC 9(3).
+          05 PS-NEW-SALARY              PIC 9(6)V99.
+
+       FD AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
 
        01 WS-REPORT-HEADER.
@@ -67,6 +122,14 @@
           05 TITLE2                     PIC X(7)       VALUE "SALARY ".
           05 TITLE3                     PIC X(6)       VALUE "REPORT".
 
+      * PAGE LINE - PRINTED ABOVE THE COLUMN HEADER EVERY TIME IT
+      * REPRINTS, SO A PRINTED COPY OF THIS REPORT CAN BE FLIPPED
+      * THROUGH PAGE BY PAGE.
+       01 WS-PAGE-LINE.
+          05 FILLER                     PIC X(62)      VALUE SPACES.
+          05 WS-PAGE-LIT                PIC X(5)       VALUE "PAGE ".
+          05 WS-PAGE-NO                 PIC ZZ9.
+
        01 WS-COLUMN-HEADER.
           05 WS-INIT-FILLER             PIC X(4)       VALUE SPACES.
           05 WS-EMP-NUMBER              PIC X(3)       VALUE "NUM".
@@ -85,9 +148,12 @@
           05 WS-GAP-FILL                PIC X(3)       VALUE SPACES.
           05 WS-PAY-INCREASE            PIC X(10)      VALUE
                                                            "$ INCREASE".
-          05 WS-GAP-FILL                PIC X(3)       VALUE SPACES.
+          05 WS-GAP-FILL                PIC X(2)       VALUE SPACES.
           05 WS-NEW-SALARY              PIC X(10)      VALUE
                                                            "NEW SALARY".
+          05 WS-GAP-FILL                PIC X(2)       VALUE SPACES.
+          05 WS-VARIANCE-HDR            PIC X(9)       VALUE
+                                                           "VARIANCE".
 
        01 WS-DETAIL.
           05 WS-FILLER                  PIC X(4)       VALUE SPACES.
@@ -106,8 +172,41 @@
           05 WSD-INCREASE-PERCENT       PIC 9.9999.
           05 WS-FILLER                  PIC X(2)       VALUE SPACES.
           05 WSD-PAY-INCREASE           PIC ZZZ,ZZ9.99.
-          05 WS-FILLER                  PIC X(2)       VALUE SPACES.
+          05 WSD-CAP-FLAG               PIC X(1).
+          05 WS-FILLER                  PIC X(1)       VALUE SPACES.
           05 WSD-NEW-SALARY             PIC ZZZ,ZZ9.99.
+          05 WS-FILLER                  PIC X(2)       VALUE SPACES.
+          05 WSD-VARIANCE               PIC -ZZZ,ZZ9.99.
+
+      * PRINTED WHEN A RAISE WAS REDUCED TO THE BUDGET CEILING.
+       01 WS-CAP-EXCEPTION-LINE.
+          05 FILLER                     PIC X(15)      VALUE SPACES.
+          05 WS-CAP-TEXT                PIC X(46)      VALUE
+             "** RAISE REDUCED TO BUDGET CEILING **".
+
+      * END-OF-RUN PAYROLL COST SUMMARY.
+       01 WS-SUMMARY-TITLE.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 FILLER                     PIC X(26)      VALUE
+             "PAYROLL COST SUMMARY".
+
+       01 WS-SUMMARY-LINE-CURRENT.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 FILLER                     PIC X(24)      VALUE
+             "TOTAL CURRENT PAYROLL: ".
+          05 WSS-TOTAL-PRESENT          PIC $$$,$$$,$$9.99.
+
+       01 WS-SUMMARY-LINE-INCREASE.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 FILLER                     PIC X(24)      VALUE
+             "TOTAL PAY INCREASE:   ".
+          05 WSS-TOTAL-INCREASE         PIC $$$,$$$,$$9.99.
+
+       01 WS-SUMMARY-LINE-NEW.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 FILLER                     PIC X(24)      VALUE
+             "TOTAL NEW PAYROLL:    ".
+          05 WSS-TOTAL-NEW              PIC $$$,$$$,$$9.99.
 
 
        01 WS-MATH.
@@ -115,6 +214,9 @@
           05 MATH-PRESENT-SALARY        PIC 9(6)V99.
           05 MATH-PAY-INCREASE          PIC 9(6)V99.
           05 MATH-NEW-SALARY            PIC 9(6)V99.
+          05 MATH-RAISE-PERCENT         PIC V9(4).
+          05 MATH-PRIOR-SALARY          PIC 9(6)V99.
+          05 MATH-VARIANCE              PIC S9(6)V99.
 
        01 WSD-POSITIONER.
           05 ANALYST                    PIC X(12)      VALUE
@@ -128,13 +230,45 @@
           05 UNCLASSIFIED               PIC X(12)      VALUE
                                                          'UNCLASSIFIED'.
 
-       01 WS-POSITION-RAISE-PERCENTAGES.
+      * RAISE PERCENT BY POSITION FOR DEGREE (G) EMPLOYEES.
+       01 WS-DEGREE-RAISE-PERCENTAGES.
           05 PERCENT-ANALYST            PIC V9(4)      VALUE 0.1280.
           05 PERCENT-SENIOR-PROG        PIC V9(4)      VALUE 0.0930.
           05 PERCENT-PROGRAMMER         PIC V9(4)      VALUE 0.0670.
           05 PERCENT-JUNIOR-PROG        PIC V9(4)      VALUE 0.0320.
           05 PERCENT-UNCLASSIFIED       PIC V9(4)      VALUE 0.0000.
 
+      * RAISE PERCENT BY POSITION FOR DIPLOMA (D) EMPLOYEES.
+       01 WS-DIPLOMA-RAISE-PERCENTAGES.
+          05 PERCENT-D-SENIOR-PROG      PIC V9(4)      VALUE 0.0750.
+          05 PERCENT-D-PROGRAMMER       PIC V9(4)      VALUE 0.0500.
+          05 PERCENT-D-JUNIOR-PROG      PIC V9(4)      VALUE 0.0250.
+          05 PERCENT-D-UNCLASSIFIED     PIC V9(4)      VALUE 0.0000.
+
+      * RAISE PERCENT BY POSITION FOR CERTIFICATE (C) EMPLOYEES.
+       01 WS-CERTIFICATE-RAISE-PERCENTAGES.
+          05 PERCENT-C-PROGRAMMER       PIC V9(4)      VALUE 0.0400.
+          05 PERCENT-C-JUNIOR-PROG      PIC V9(4)      VALUE 0.0200.
+          05 PERCENT-C-UNCLASSIFIED     PIC V9(4)      VALUE 0.0000.
+
+      * RAISE PERCENT BY POSITION FOR EVERY OTHER EDUCATION CODE.
+       01 WS-OTHER-RAISE-PERCENTAGES.
+          05 PERCENT-O-PROGRAMMER       PIC V9(4)      VALUE 0.0670.
+          05 PERCENT-O-JUNIOR-PROG      PIC V9(4)      VALUE 0.0320.
+          05 PERCENT-O-UNCLASSIFIED     PIC V9(4)      VALUE 0.0000.
+
+      * MAXIMUM DOLLAR RAISE PERMITTED REGARDLESS OF THE PERCENTAGE
+      * FORMULA - OUR RAISE POOL IS FIXED PER FISCAL YEAR.
+       77 WS-MAX-RAISE-AMOUNT           PIC 9(6)V99    VALUE 5000.00.
+
+       01 WS-PAYROLL-TOTALS.
+          05 WS-TOTAL-PRESENT-SALARY    PIC 9(9)V99    VALUE 0.
+          05 WS-TOTAL-PAY-INCREASE      PIC 9(9)V99    VALUE 0.
+          05 WS-TOTAL-NEW-SALARY        PIC 9(9)V99    VALUE 0.
+
+       01 WS-PRIOR-FOUND-FLAG           PIC X(1)       VALUE "N".
+
+       77 WS-AUDIT-READ-COUNT           PIC 9(7)       VALUE 0.
 
        01 WS-LINE-COUNT                 PIC 99         VALUE 0.
        01 WS-PAGE-COUNTER               PIC 9(2)       VALUE 1.
@@ -156,6 +290,8 @@
            PERFORM 350-COLUMN-HEADER.
            PERFORM 125-GAP.
            PERFORM 400-PROCESS-INPUT-RECORDS.
+           PERFORM 600-PRINT-SUMMARY.
+           PERFORM 700-WRITE-AUDIT-LOG.
            PERFORM 800-CLOSE-FILES.
            PERFORM 900-CLEANUP.
            GOBACK.
@@ -168,6 +304,7 @@
        150-OPEN-FILES.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN INPUT PRIOR-SALARY-FILE.
 
        200-REPORT-HEADER.
            PERFORM 125-GAP.
@@ -180,6 +317,10 @@
               FROM WS-REPORT-TITLE.
 
        350-COLUMN-HEADER.
+           MOVE WS-PAGE-COUNTER
+              TO WS-PAGE-NO.
+           WRITE OUTPUT-LINE
+              FROM WS-PAGE-LINE.
            PERFORM 125-GAP.
            MOVE WS-COLUMN-HEADER
               TO OUTPUT-LINE.
@@ -192,10 +333,12 @@
                    AT END
                       SET WS-EOF TO TRUE
                    NOT AT END
-                       PERFORM 450-CALCULATIONS
+                       ADD 1 TO WS-AUDIT-READ-COUNT
                        PERFORM 500-PREPARE-OUTPUT
                    END-READ
                    IF WS-LINE-COUNT IS GREATER THAN OR EQUAL TO 10
+                      ADD 1
+                         TO WS-PAGE-COUNTER
                       PERFORM 125-GAP
                       PERFORM 350-COLUMN-HEADER
                       MOVE 0
@@ -204,96 +347,98 @@
            END-PERFORM.
 
        450-CALCULATIONS.
-      * ALGORITHM FOR POSITION NAMES
+      * ALGORITHM FOR POSITION NAMES AND RAISE PERCENT - EACH
+      * EDUCATION CODE HAS ITS OWN YEARS-OF-SERVICE LADDER AND ITS
+      * OWN RAISE PERCENT TABLE.
            MOVE WSD-YEARS-SERVICE
               TO MATH-YEARS-SERVICE.
-           IF (IL-EDUCATION-CODE = "G")
-              THEN
-              IF (MATH-YEARS-SERVICE > 15)
-                 THEN
-                 MOVE ANALYST
-                    TO WSD-POSITION
-              ELSE
-                 IF (MATH-YEARS-SERVICE > 7)
-                    THEN
-                    MOVE SENIOR-PROG
-                       TO WSD-POSITION
-                 ELSE
-                    IF (MATH-YEARS-SERVICE > 2)
-                       THEN
-                       MOVE PROGRAMMER
-                          TO WSD-POSITION
-                    ELSE
-                       MOVE UNCLASSIFIED
-                          TO WSD-POSITION
-                    END-IF
-                 END-IF
-              END-IF
-           ELSE
-              IF (MATH-YEARS-SERVICE > 10)
-                 THEN
-                 MOVE PROGRAMMER
-                    TO WSD-POSITION
-              ELSE
-                 IF (MATH-YEARS-SERVICE > 4)
-                    THEN
-                    MOVE JUNIOR-PROG
-                       TO WSD-POSITION
-                 ELSE
-                    MOVE UNCLASSIFIED
-                       TO WSD-POSITION
-                 END-IF
-              END-IF
-           END-IF
-
-           MOVE WSD-PRESENT-SALARY
-              TO MATH-PRESENT-SALARY
-
-           EVALUATE WSD-POSITION
-
-           WHEN ANALYST
-                MULTIPLY PERCENT-ANALYST
-                   BY 100
-                   GIVING WSD-INCREASE-PERCENT
-
-                MULTIPLY MATH-PRESENT-SALARY
-                   BY PERCENT-ANALYST
-                   GIVING MATH-PAY-INCREASE
-
-           WHEN SENIOR-PROG
-                MULTIPLY PERCENT-SENIOR-PROG
-                   BY 100
-                   GIVING WSD-INCREASE-PERCENT
 
-                MULTIPLY MATH-PRESENT-SALARY
-                   BY PERCENT-SENIOR-PROG
-                   GIVING MATH-PAY-INCREASE
+           EVALUATE TRUE
+
+           WHEN IL-EDUCATION-CODE = "G"
+              EVALUATE TRUE
+                 WHEN MATH-YEARS-SERVICE > 15
+                    MOVE ANALYST          TO WSD-POSITION
+                    MOVE PERCENT-ANALYST  TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 7
+                    MOVE SENIOR-PROG         TO WSD-POSITION
+                    MOVE PERCENT-SENIOR-PROG TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 2
+                    MOVE PROGRAMMER         TO WSD-POSITION
+                    MOVE PERCENT-PROGRAMMER TO MATH-RAISE-PERCENT
+                 WHEN OTHER
+                    MOVE UNCLASSIFIED         TO WSD-POSITION
+                    MOVE PERCENT-UNCLASSIFIED TO MATH-RAISE-PERCENT
+              END-EVALUATE
+
+           WHEN IL-EDUCATION-CODE = "D"
+              EVALUATE TRUE
+                 WHEN MATH-YEARS-SERVICE > 12
+                    MOVE SENIOR-PROG           TO WSD-POSITION
+                    MOVE PERCENT-D-SENIOR-PROG TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 6
+                    MOVE PROGRAMMER           TO WSD-POSITION
+                    MOVE PERCENT-D-PROGRAMMER TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 2
+                    MOVE JUNIOR-PROG           TO WSD-POSITION
+                    MOVE PERCENT-D-JUNIOR-PROG TO MATH-RAISE-PERCENT
+                 WHEN OTHER
+                    MOVE UNCLASSIFIED           TO WSD-POSITION
+                    MOVE PERCENT-D-UNCLASSIFIED TO MATH-RAISE-PERCENT
+              END-EVALUATE
+
+           WHEN IL-EDUCATION-CODE = "C"
+              EVALUATE TRUE
+                 WHEN MATH-YEARS-SERVICE > 8
+                    MOVE PROGRAMMER           TO WSD-POSITION
+                    MOVE PERCENT-C-PROGRAMMER TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 3
+                    MOVE JUNIOR-PROG           TO WSD-POSITION
+                    MOVE PERCENT-C-JUNIOR-PROG TO MATH-RAISE-PERCENT
+                 WHEN OTHER
+                    MOVE UNCLASSIFIED           TO WSD-POSITION
+                    MOVE PERCENT-C-UNCLASSIFIED TO MATH-RAISE-PERCENT
+              END-EVALUATE
 
-           WHEN PROGRAMMER
-                MULTIPLY PERCENT-PROGRAMMER
-                   BY 100
-                   GIVING WSD-INCREASE-PERCENT
+           WHEN OTHER
+              EVALUATE TRUE
+                 WHEN MATH-YEARS-SERVICE > 10
+                    MOVE PROGRAMMER           TO WSD-POSITION
+                    MOVE PERCENT-O-PROGRAMMER TO MATH-RAISE-PERCENT
+                 WHEN MATH-YEARS-SERVICE > 4
+                    MOVE JUNIOR-PROG           TO WSD-POSITION
+                    MOVE PERCENT-O-JUNIOR-PROG TO MATH-RAISE-PERCENT
+                 WHEN OTHER
+                    MOVE UNCLASSIFIED           TO WSD-POSITION
+                    MOVE PERCENT-O-UNCLASSIFIED TO MATH-RAISE-PERCENT
+              END-EVALUATE
 
-                MULTIPLY MATH-PRESENT-SALARY
-                   BY PERCENT-PROGRAMMER
-                   GIVING MATH-PAY-INCREASE
+           END-EVALUATE
 
-           WHEN JUNIOR-PROG
-                MULTIPLY PERCENT-JUNIOR-PROG
-                   BY 100
-                   GIVING WSD-INCREASE-PERCENT
+           MOVE WSD-PRESENT-SALARY
+              TO MATH-PRESENT-SALARY.
 
-                MULTIPLY MATH-PRESENT-SALARY
-                   BY PERCENT-JUNIOR-PROG
-                   GIVING MATH-PAY-INCREASE
+           MULTIPLY MATH-RAISE-PERCENT
+              BY 100
+              GIVING WSD-INCREASE-PERCENT.
 
-           WHEN OTHER
-                MOVE ZERO
-                   TO WSD-INCREASE-PERCENT
-                MOVE ZERO
-                   TO MATH-PAY-INCREASE
+           MULTIPLY MATH-PRESENT-SALARY
+              BY MATH-RAISE-PERCENT
+              GIVING MATH-PAY-INCREASE.
 
-           END-EVALUATE
+      * RAISE CAP - OUR RAISE POOL IS FIXED PER FISCAL YEAR, SO NO
+      * SINGLE RAISE MAY EXCEED THE BUDGET CEILING NO MATTER WHAT
+      * THE FORMULA ABOVE WORKED OUT TO.
+           IF MATH-PAY-INCREASE > WS-MAX-RAISE-AMOUNT
+              THEN
+              MOVE WS-MAX-RAISE-AMOUNT
+                 TO MATH-PAY-INCREASE
+              MOVE "*"
+                 TO WSD-CAP-FLAG
+           ELSE
+              MOVE SPACE
+                 TO WSD-CAP-FLAG
+           END-IF
 
            IF MATH-PRESENT-SALARY NOT = ZERO
               THEN
@@ -311,13 +456,36 @@
            MOVE MATH-NEW-SALARY
               TO WSD-NEW-SALARY.
 
-           MOVE WS-DETAIL
-              TO OUTPUT-LINE.
+       460-LOOKUP-PRIOR-SALARY.
+      * PULL LAST CYCLE'S NEW SALARY FOR THIS EMPLOYEE, IF ANY, AND
+      * SHOW THE CHANGE FROM THAT FIGURE TO THIS CYCLE'S NEW SALARY.
+           MOVE IL-EMPLOYEE-NUMBER
+              TO PS-EMPLOYEE-NUMBER.
+           MOVE "Y"
+              TO WS-PRIOR-FOUND-FLAG.
+           READ PRIOR-SALARY-FILE
+              INVALID KEY
+                 MOVE "N"
+                    TO WS-PRIOR-FOUND-FLAG
+                 MOVE ZERO
+                    TO PS-NEW-SALARY
+           END-READ.
+
+           IF WS-PRIOR-FOUND-FLAG = "Y"
+              THEN
+              MOVE PS-NEW-SALARY
+                 TO MATH-PRIOR-SALARY
+              COMPUTE MATH-VARIANCE =
+                 MATH-NEW-SALARY - MATH-PRIOR-SALARY
+           ELSE
+              MOVE ZERO
+                 TO MATH-VARIANCE
+           END-IF.
 
+           MOVE MATH-VARIANCE
+              TO WSD-VARIANCE.
 
        500-PREPARE-OUTPUT.
-           PERFORM 450-CALCULATIONS.
-
            MOVE IL-EMPLOYEE-NUMBER
               TO WSD-EMPLOYEE-NUMBER.
 
@@ -333,16 +501,67 @@
            MOVE IL-PRESENT-SALARY
               TO WSD-PRESENT-SALARY.
 
+           PERFORM 450-CALCULATIONS.
+           PERFORM 460-LOOKUP-PRIOR-SALARY.
+
+           ADD MATH-PRESENT-SALARY
+              TO WS-TOTAL-PRESENT-SALARY.
+           ADD MATH-PAY-INCREASE
+              TO WS-TOTAL-PAY-INCREASE.
+           ADD MATH-NEW-SALARY
+              TO WS-TOTAL-NEW-SALARY.
+
            ADD 1
               TO WS-LINE-COUNT.
 
            WRITE OUTPUT-LINE
               FROM WS-DETAIL.
+
+           IF WSD-CAP-FLAG = "*"
+              THEN
+              WRITE OUTPUT-LINE
+                 FROM WS-CAP-EXCEPTION-LINE
+           END-IF.
+
            PERFORM 125-GAP.
 
+       600-PRINT-SUMMARY.
+           MOVE WS-TOTAL-PRESENT-SALARY
+              TO WSS-TOTAL-PRESENT.
+           MOVE WS-TOTAL-PAY-INCREASE
+              TO WSS-TOTAL-INCREASE.
+           MOVE WS-TOTAL-NEW-SALARY
+              TO WSS-TOTAL-NEW.
+
+           PERFORM 125-GAP.
+           WRITE OUTPUT-LINE
+              FROM WS-SUMMARY-TITLE.
+           PERFORM 125-GAP.
+           WRITE OUTPUT-LINE
+              FROM WS-SUMMARY-LINE-CURRENT.
+           WRITE OUTPUT-LINE
+              FROM WS-SUMMARY-LINE-INCREASE.
+           WRITE OUTPUT-LINE
+              FROM WS-SUMMARY-LINE-NEW.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG.
+       700-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE "A4SALRPT" TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           MOVE WS-AUDIT-READ-COUNT TO AL-RECORDS-READ.
+           MOVE WS-AUDIT-READ-COUNT TO AL-RECORDS-WRITTEN.
+           MOVE 0 TO AL-RECORDS-REJECTED.
+           MOVE WS-TOTAL-NEW-SALARY TO AL-CONTROL-TOTAL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        800-CLOSE-FILES.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE PRIOR-SALARY-FILE.
 
        900-CLEANUP.
            DISPLAY "Cleanup complete.".
