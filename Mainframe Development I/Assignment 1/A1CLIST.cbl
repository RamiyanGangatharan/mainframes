@@ -3,10 +3,56 @@
        DATE-WRITTEN. January 17, 2024.
        AUTHOR. Ramiyan Gangatharan.
       *Description: Assignment 1
+      *Modification History:
+      *  Aug 08, 2026 - read contacts from CONTACT-FILE instead of
+      *                 hardcoded MOVEs.
+      *  Aug 08, 2026 - load contacts into a table and sort by last
+      *                 name before printing.
+      *  Aug 08, 2026 - flag duplicate emails/phones in the directory.
+      *  Aug 08, 2026 - reprint the header every 10 lines for a
+      *                 paginated directory.
+      *  Aug 08, 2026 - append a control-total line to the shared
+      *                 audit log at the end of each run.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * contact-file declaration
+           SELECT CONTACT-FILE
+               ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+      * consolidated audit-trail log, shared with every other
+      * assignment's program.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+      *
        DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CONTACT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CONTACT-LINE
+           RECORD CONTAINS 82 CHARACTERS.
+      *
+       01 CONTACT-LINE.
+           05 cl-name  pic x(20).
+           05 cl-email pic x(32).
+           05 cl-phone pic x(30).
+      *
+       FD AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+      *
+           COPY AUDITLOG.
+      *
        WORKING-STORAGE SECTION.
+       01 ws-eof-flag   pic x value "N".
+       77 ws-eof-Y      pic x value "y".
+       77 ws-eof-N      pic x value "N".
+
        01 ws-title.
            05 ws-filler1 pic   x(7)  value spaces.
            05 ws-text pic      x(24) value "Mainframe I Contact List".
@@ -20,39 +66,152 @@
            05 ws-email pic     x(32).
            05 ws-phone pic     x(30).
 
+      * TABLE OF CONTACTS, LOADED FROM CONTACT-FILE AND SORTED BY
+      * LAST NAME BEFORE THE DIRECTORY IS PRINTED.
+       01 ws-contact-count  pic 9(4) value 0.
+       01 ws-contact-table.
+           05 ws-contact-entry occurs 500 times
+                                indexed by ws-idx.
+               10 wc-name      pic x(20).
+               10 wc-email     pic x(32).
+               10 wc-phone     pic x(30).
+               10 wc-lastname  pic x(20).
+               10 wc-dup-flag  pic x value space.
+
+       01 ws-dup-work.
+           05 ws-dup-i         pic 9(4).
+           05 ws-dup-j         pic 9(4).
+
+       01 ws-dup-warning.
+           05 ws-dup-filler    pic x(25) value spaces.
+           05 ws-dup-text      pic x(9)  value "DUPLICATE".
+
+       01 ws-sort-work.
+           05 ws-sort-i        pic 9(4).
+           05 ws-sort-j        pic 9(4).
+           05 ws-sort-temp.
+               10 wst-name     pic x(20).
+               10 wst-email    pic x(32).
+               10 wst-phone    pic x(30).
+               10 wst-lastname pic x(20).
+
+       01 ws-split-work.
+           05 ws-first-name    pic x(20).
+           05 ws-last-name     pic x(20).
+
+       01 ws-line-count        pic 99 value 0.
+
        PROCEDURE DIVISION.
        000-MAIN.
+           perform 100-open-files.
+           perform 200-read-file.
+           perform 250-load-table
+               until ws-eof-flag = ws-eof-Y.
+           perform 900-close-files.
+           perform 300-sort-table.
+           perform 320-check-duplicates.
+           perform 340-print-header.
+           perform 400-display-table.
+           perform 950-write-audit-log.
+           GOBACK.
+
+       100-open-files.
+           open input contact-file.
+           move ws-eof-N to ws-eof-flag.
+
+       200-read-file.
+           read contact-file
+               at end move ws-eof-Y to ws-eof-flag.
+
+       250-load-table.
+           add 1 to ws-contact-count.
+           move cl-name  to wc-name(ws-contact-count).
+           move cl-email to wc-email(ws-contact-count).
+           move cl-phone to wc-phone(ws-contact-count).
+           perform 260-extract-lastname.
+           move ws-last-name to wc-lastname(ws-contact-count).
+           perform 200-read-file.
+
+       260-extract-lastname.
+           move spaces to ws-first-name ws-last-name.
+           unstring cl-name delimited by space
+               into ws-first-name ws-last-name.
+           if ws-last-name = spaces
+               move ws-first-name to ws-last-name
+           end-if.
+
+       300-sort-table.
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-contact-count
+               perform varying ws-sort-j from 1 by 1
+                   until ws-sort-j > ws-contact-count - ws-sort-i
+                   if wc-lastname(ws-sort-j) >
+                      wc-lastname(ws-sort-j + 1)
+                       move ws-contact-entry(ws-sort-j)
+                           to ws-sort-temp
+                       move ws-contact-entry(ws-sort-j + 1)
+                           to ws-contact-entry(ws-sort-j)
+                       move ws-sort-temp
+                           to ws-contact-entry(ws-sort-j + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+      * VALIDATION PASS - CATCH DATA-ENTRY MISTAKES SUCH AS TWO
+      * CONTACTS SHARING AN EMAIL OR PHONE NUMBER.
+       320-check-duplicates.
+           perform varying ws-dup-i from 1 by 1
+               until ws-dup-i > ws-contact-count
+               perform varying ws-dup-j from 1 by 1
+                   until ws-dup-j > ws-contact-count
+                   if ws-dup-i not = ws-dup-j
+                      and ((wc-email(ws-dup-i) = wc-email(ws-dup-j))
+                       or (wc-phone(ws-dup-i) = wc-phone(ws-dup-j)))
+                       move "Y" to wc-dup-flag(ws-dup-i)
+                   end-if
+               end-perform
+           end-perform.
+
+       340-print-header.
            display ws-title.
            display spaces.
            display ws-columnHeader.
-               move "Gregory Oakes"                  to ws-Name.
-               move "Gregory.Oakes@durhamcollege.ca" to ws-email.
-               move "905-321-1234"                   to ws-phone.
-           display ws-attributes.
-               move "Mary Bell"                      to ws-Name.
-               move "Mary.Bell@durhamcollege.ca"     to ws-email.
-               move "416-733-2342"                   to ws-phone.
-           display ws-attributes.
-               move "Ed Bigalo"                      to ws-Name.
-               move "Ed.Bigalo@durhamcollege.ca"     to ws-email.
-               move "289-230-1231"                   to ws-phone.
-           display ws-attributes.
-               move "Ramiyan G"                      to ws-Name.
-               move "ramiyan.gangatharan@dcmail.ca"  to ws-email.
-               move "565-284-8543"                   to ws-phone.
-           display ws-attributes.
-               move "Kuldeep M"                      to ws-Name.
-               move "kuldeep.mohanta@dcmail.ca"      to ws-email.
-               move "342-321-5322"                   to ws-phone.
-           display ws-attributes.
-               move "George Bush"                    to ws-Name.
-               move "GBush@presidential.ca"          to ws-email.
-               move "887-128-9926"                   to ws-phone.
-           display ws-attributes.
-               move "Dominic Byrnes"                 to ws-Name.
-               move "Byrnes_D@Timmies.ca"            to ws-email.
-               move "281-553-2387"                   to ws-phone.
-           display ws-attributes.
+           move 0 to ws-line-count.
+
+       400-display-table.
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-contact-count
+               move wc-name(ws-idx)  to ws-Name
+               move wc-email(ws-idx) to ws-email
+               move wc-phone(ws-idx) to ws-phone
+               display ws-attributes
+               add 1 to ws-line-count
+               if wc-dup-flag(ws-idx) = "Y"
+                   display ws-dup-warning
+                   add 1 to ws-line-count
+               end-if
+               if ws-line-count >= 10
+                   perform 340-print-header
+               end-if
+           end-perform.
+
+       900-close-files.
+           close contact-file.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG. A1CLIST HAS NO DOLLAR AMOUNTS OR REJECTS OF
+      * ITS OWN, SO THE CONTROL TOTAL IS ZERO AND THE READ COUNT IS
+      * THE CONTACT COUNT.
+       950-write-audit-log.
+           open extend audit-log-file.
+           move "A1CLIST" to al-program-id.
+           accept al-run-date from date.
+           accept al-run-time from time.
+           move ws-contact-count to al-records-read.
+           move ws-contact-count to al-records-written.
+           move 0 to al-records-rejected.
+           move 0 to al-control-total.
+           write audit-log-record.
+           close audit-log-file.
 
-           GOBACK.
        END PROGRAM A1CLIST.
