@@ -3,6 +3,25 @@
        AUTHOR. RAMIYAN GANGATHARAN.
        DATE-WRITTEN.  FEBRUARY 12 2024.
       *PROGRAM DESCRIPTION: ASSIGNMENT 5 COBOL
+      *MODIFICATION HISTORY:
+      *  AUG 08, 2026 - 300-PROCESS-RECORDS NOW ACTUALLY ADDS EACH
+      *                 OPERATOR'S ANNUAL TOTAL INTO WS-GRAND-TOTAL
+      *                 AND COUNTS OPERATORS WITH ZERO ANNUAL CALLS
+      *                 INTO WS-TOTAL-NO-CALLS; 400-PRINT-TOTALS NO
+      *                 LONGER OVERWRITES WS-TOTAL-LINE-CALLS WITH
+      *                 THE LAST OPERATOR'S WS-DL-AVG.
+      *  AUG 08, 2026 - WS-ZERO-MONTH-COUNT ACCUMULATES ACROSS EVERY
+      *                 OPERATOR AND PRINTS IN WS-TOTAL-LINE2.
+      *  AUG 08, 2026 - ADDED QUARTERLY SUBTOTAL COLUMNS TO THE
+      *                 DETAIL LINE.
+      *  AUG 08, 2026 - ADDED A TOP-3/BOTTOM-3 OPERATOR RANKING
+      *                 SECTION AFTER THE MAIN REPORT.
+      *  AUG 08, 2026 - FLAG AN OPERATOR'S DETAIL LINE WHEN THEIR
+      *                 MONTHLY AVERAGE FALLS BELOW THE MINIMUM
+      *                 EXPECTED CALL VOLUME.
+      *  AUG 08, 2026 - APPEND A CONTROL-TOTAL LINE (OPERATORS READ,
+      *                 GRAND TOTAL CALLS) TO THE SHARED AUDIT LOG AT
+      *                 THE END OF EACH RUN.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -15,6 +34,12 @@
            SELECT REPORT-FILE
                ASSIGN TO OUTFILE
                ORGANIZATION IS SEQUENTIAL.
+      *
+      * CONSOLIDATED AUDIT-TRAIL LOG, SHARED WITH EVERY OTHER
+      * ASSIGNMENT'S PROGRAM.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -32,9 +57,15 @@
        FD REPORT-FILE
            RECORDING MODE IS F
            DATA RECORD IS REPORT-LINE
-           RECORD CONTAINS 132 CHARACTERS.
+           RECORD CONTAINS 180 CHARACTERS.
+      *
+       01 REPORT-LINE                 PIC X(180).
+      *
+       FD AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
       *
-       01 REPORT-LINE                 PIC X(132).
+           COPY AUDITLOG.
       *
        WORKING-STORAGE SECTION.
 
@@ -43,11 +74,19 @@
        01 WS-CONSTANTS.
           05 WS-NUMBER-OF-MONTHS      PIC 99     VALUE 12.
 
+      * MINIMUM MONTHLY AVERAGE AN OPERATOR IS EXPECTED TO CARRY -
+      * AVERAGES BELOW THIS ARE FLAGGED ON THE DETAIL LINE.
+       77 WS-MIN-AVG-THRESHOLD        PIC 9(2)   VALUE 10.
+
        01 WS-SUB                      PIC 99.
 
        01 WS-CALCULATED-FIELDS.
           05 WS-NON-ZERO-MONTH-COUNT  PIC 9(2)   VALUE 0.
 
+      * RUNNING COUNT OF ZERO-CALL MONTHS ACROSS EVERY OPERATOR IN
+      * THE RUN - NOT RESET PER EMPLOYEE.
+       01 WS-ZERO-MONTH-COUNT         PIC 9(5)   VALUE 0.
+
        01 WS-EOF-FLAG                 PIC X      VALUE 'n'.
           88 WS-END-OF-FILE                      VALUE "y".
 
@@ -107,19 +146,26 @@
           05 FILLER                   PIC X(4)   VALUE SPACES.
           05 FILLER                   PIC X(3)   VALUE 'JUN'.
           05 FILLER                   PIC X(4)   VALUE SPACES.
+          05 FILLER                   PIC X(7)   VALUE ' QTR1  '.
+          05 FILLER                   PIC X(7)   VALUE ' QTR2  '.
+          05 FILLER                   PIC X(7)   VALUE ' QTR3  '.
+          05 FILLER                   PIC X(7)   VALUE ' QTR4  '.
           05 FILLER                   PIC X(5)   VALUE 'TOTAL'.
-          05 FILLER                   PIC X(4)   VALUE SPACES.
+          05 FILLER                   PIC X(5)   VALUE SPACES.
           05 FILLER                   PIC X(3)   VALUE 'AVG'.
-          05 FILLER                   PIC X(4)   VALUE SPACES.
-          05 FILLER                   PIC X(3)   VALUE 'REM'.
           05 FILLER                   PIC X(3)   VALUE SPACES.
+          05 FILLER                   PIC X(3)   VALUE 'REM'.
+          05 FILLER                   PIC X(4)   VALUE SPACES.
+          05 FILLER                   PIC X(1)   VALUE '*'.
       *
        01 WS-HEADING-LINE2.
           05 FILLER                   PIC X(5)   VALUE SPACES.
           05 FILLER                   PIC X(1)   VALUE '#'.
           05 FILLER                   PIC X(8)   VALUE SPACES.
           05 FILLER                   PIC X(4)   VALUE 'NAME'.
-          05 FILLER                   PIC X(114) VALUE SPACES.
+          05 FILLER                   PIC X(90)  VALUE SPACES.
+          05 FILLER                   PIC X(26)  VALUE
+             'JL-SP  OC-DC  JN-MR  AP-JN'.
       *
        01 WS-DETAIL-LINE.
           05 FILLER                   PIC X(4)   VALUE SPACES.
@@ -132,12 +178,26 @@
              10 WS-D1-MONTHS          PIC ZZ9.
              10 FILLER                PIC X(4)   VALUE SPACES.
 
+      * QUARTERLY SUBTOTALS - JUL-SEP, OCT-DEC, JAN-MAR, APR-JUN.
+          05 WS-DL-Q1                 PIC ZZZZ9.
+          05 FILLER                   PIC X(2)   VALUE SPACES.
+          05 WS-DL-Q2                 PIC ZZZZ9.
+          05 FILLER                   PIC X(2)   VALUE SPACES.
+          05 WS-DL-Q3                 PIC ZZZZ9.
+          05 FILLER                   PIC X(2)   VALUE SPACES.
+          05 WS-DL-Q4                 PIC ZZZZ9.
+          05 FILLER                   PIC X(2)   VALUE SPACES.
+
           05 WS-DL-TOTAL              PIC ZZZZ9.
           05 FILLER                   PIC X(5)   VALUE SPACES.
           05 WS-DL-AVG                PIC 9(2).
           05 FILLER                   PIC X(4)   VALUE SPACES.
           05 WS-DL-REM                PIC 99.
-          05 FILLER                   PIC X(84)  VALUE SPACES.
+          05 FILLER                   PIC X(3)   VALUE SPACES.
+      * "*" WHEN THIS OPERATOR'S MONTHLY AVERAGE IS BELOW
+      * WS-MIN-AVG-THRESHOLD.
+          05 WS-DL-FLAG               PIC X(1).
+          05 FILLER                   PIC X(20)  VALUE SPACES.
       *
        01 WS-TOTAL-LINE1.
           05 FILLER                   PIC X(6)   VALUE SPACES.
@@ -147,7 +207,7 @@
           05 FILLER                   PIC X(7)   VALUE "CALLS: ".
       *
           05 WS-TOTAL-LINE-NO-CALLS   PIC ZZZZ9.
-          05 FILLER                   PIC X(86)  VALUE SPACES.
+          05 FILLER                   PIC X(134) VALUE SPACES.
       *
        01 WS-TOTAL-LINE2.
           05 FILLER                   PIC X(6)   VALUE SPACES.
@@ -156,7 +216,7 @@
           05 FILLER                   PIC X(12)  VALUE "NO CALLS:   ".
       *
           05 WS-TOTAL-LINE-ZERO-MTHS  PIC ZZZZ9.
-          05 FILLER                   PIC X(86)  VALUE SPACES.
+          05 FILLER                   PIC X(134) VALUE SPACES.
       *
        01 WS-TOTAL-LINE3.
           05 FILLER                   PIC X(6)   VALUE SPACES.
@@ -164,7 +224,56 @@
           05 FILLER                   PIC X(14)  VALUE "CALLS:        ".
       *
           05 WS-TOTAL-LINE-CALLS      PIC ZZZZ9.
-          05 FILLER                   PIC X(86)  VALUE SPACES.
+          05 FILLER                   PIC X(134) VALUE SPACES.
+      *
+      * OPERATOR RANKING TABLE - ONE ENTRY PER OPERATOR, BUILT UP AS
+      * 300-PROCESS-RECORDS RUNS, RANKED BY ANNUAL TOTAL AFTERWARD.
+       01 WS-OP-COUNT                 PIC 9(3)   VALUE 0.
+       01 WS-OP-TABLE.
+          05 WS-OP-ENTRY OCCURS 500 TIMES.
+             10 WOP-NUM               PIC X(3).
+             10 WOP-NAME              PIC X(12).
+             10 WOP-TOTAL             PIC 9(5).
+
+       01 WS-OP-SORT-WORK.
+          05 WS-OP-I                  PIC 9(4).
+          05 WS-OP-J                  PIC 9(4).
+          05 WS-OP-RANK                PIC 999.
+          05 WS-OP-TEMP.
+             10 WOPT-NUM              PIC X(3).
+             10 WOPT-NAME             PIC X(12).
+             10 WOPT-TOTAL            PIC 9(5).
+
+       01 WS-RANK-TITLE-TOP.
+          05 FILLER                   PIC X(6)   VALUE SPACES.
+          05 FILLER                   PIC X(17)  VALUE
+             "TOP 3 OPERATORS".
+
+       01 WS-RANK-TITLE-BOTTOM.
+          05 FILLER                   PIC X(6)   VALUE SPACES.
+          05 FILLER                   PIC X(20)  VALUE
+             "BOTTOM 3 OPERATORS".
+
+       01 WS-RANK-HEADER.
+          05 FILLER                   PIC X(6)   VALUE SPACES.
+          05 FILLER                   PIC X(4)   VALUE "RANK".
+          05 FILLER                   PIC X(3)   VALUE SPACES.
+          05 FILLER                   PIC X(3)   VALUE "NUM".
+          05 FILLER                   PIC X(3)   VALUE SPACES.
+          05 FILLER                   PIC X(12)  VALUE "NAME".
+          05 FILLER                   PIC X(5)   VALUE SPACES.
+          05 FILLER                   PIC X(13)  VALUE
+             "ANNUAL TOTAL".
+
+       01 WS-RANK-DETAIL.
+          05 FILLER                   PIC X(6)   VALUE SPACES.
+          05 WRD-RANK                  PIC ZZ9.
+          05 FILLER                   PIC X(4)   VALUE SPACES.
+          05 WRD-NUM                   PIC X(3).
+          05 FILLER                   PIC X(3)   VALUE SPACES.
+          05 WRD-NAME                  PIC X(12).
+          05 FILLER                   PIC X(5)   VALUE SPACES.
+          05 WRD-TOTAL                 PIC ZZZZ9.
       *
        PROCEDURE DIVISION.
       *
@@ -184,6 +293,8 @@
               UNTIL WS-END-OF-FILE.
 
            PERFORM 400-PRINT-TOTALS.
+           PERFORM 500-RANK-OPERATORS.
+           PERFORM 600-WRITE-AUDIT-LOG.
 
            CLOSE EMP-FILE
                  REPORT-FILE.
@@ -220,6 +331,8 @@
               VARYING WS-SUB FROM 1 BY 1
               UNTIL WS-SUB IS GREATER THAN WS-NUMBER-OF-MONTHS.
 
+           PERFORM 320-QUARTER-TOTALS.
+
            MOVE EMP-REC-NUM
               TO WS-DETAIL-LINE-NUM.
 
@@ -229,10 +342,30 @@
            MOVE WS-DL-CALL-TOTAL
               TO WS-DL-TOTAL.
 
+           IF WS-DL-AVG IS LESS THAN WS-MIN-AVG-THRESHOLD
+              THEN
+              MOVE "*" TO WS-DL-FLAG
+           ELSE
+              MOVE SPACE TO WS-DL-FLAG
+           END-IF.
+
            WRITE REPORT-LINE
               FROM WS-DETAIL-LINE
               AFTER ADVANCING 1 LINE.
 
+           ADD WS-DL-CALL-TOTAL
+              TO WS-GRAND-TOTAL.
+
+           IF WS-DL-CALL-TOTAL IS EQUAL TO ZERO
+              THEN
+              ADD 1 TO WS-TOTAL-NO-CALLS
+           END-IF.
+
+           ADD 1 TO WS-OP-COUNT.
+           MOVE EMP-REC-NUM    TO WOP-NUM(WS-OP-COUNT).
+           MOVE EMP-REC-NAME   TO WOP-NAME(WS-OP-COUNT).
+           MOVE WS-DL-CALL-TOTAL TO WOP-TOTAL(WS-OP-COUNT).
+
            MOVE 0
               TO WS-EMP-TOTAL.
 
@@ -245,6 +378,11 @@
            MOVE EMP-REC-CALLS(WS-SUB)
               TO WS-D1-MONTHS(WS-SUB).
 
+           IF (EMP-REC-CALLS(WS-SUB) IS EQUAL TO ZERO)
+              THEN
+              ADD 1 TO WS-ZERO-MONTH-COUNT
+           END-IF.
+
       *    AVERAGE CALCULATIONS
            IF (EMP-REC-CALLS(WS-SUB) IS GREATER THAN ZERO)
               THEN
@@ -253,20 +391,19 @@
 
               ADD 1 TO WS-NON-ZERO-MONTH-COUNT
 
-              IF (WS-NON-ZERO-MONTH-COUNT IS GREATER THAN ZERO)
-                 THEN
-                 DIVIDE WS-DL-CALL-TOTAL
-                    BY WS-NON-ZERO-MONTH-COUNT
-                    GIVING WS-DL-AVG REMAINDER WS-DL-REM
-              ELSE
-                 MOVE ZERO
-                    TO WS-DL-AVG
-              END-IF
+           END-IF.
 
+      *    WS-DL-AVG IS ONLY EVER OVERWRITTEN FROM THIS DIVIDE SO A
+      *    ZERO-CALL MONTH (INCLUDING THE LAST ONE IN THE LOOP) DOESN'T
+      *    WIPE OUT THE RUNNING AVERAGE FROM THE MONTHS BEFORE IT.
+           IF (WS-NON-ZERO-MONTH-COUNT IS GREATER THAN ZERO)
+              THEN
+              DIVIDE WS-DL-CALL-TOTAL
+                 BY WS-NON-ZERO-MONTH-COUNT
+                 GIVING WS-DL-AVG REMAINDER WS-DL-REM
            ELSE
               MOVE ZERO
                  TO WS-DL-AVG
-
            END-IF.
 
       *    MANUAL REMAINDER CALCULATIONS
@@ -281,20 +418,103 @@
       *       MOVE ZERO TO WS-DL-REM
       *    END-IF.
 
+      * QUARTER SUBTOTALS - JUL-SEP, OCT-DEC, JAN-MAR, APR-JUN,
+      * SUMMED FROM THE 3-MONTH SLICES OF EMP-REC-CALLS.
+       320-QUARTER-TOTALS.
+           ADD EMP-REC-CALLS(1) EMP-REC-CALLS(2) EMP-REC-CALLS(3)
+              GIVING WS-DL-Q1.
+           ADD EMP-REC-CALLS(4) EMP-REC-CALLS(5) EMP-REC-CALLS(6)
+              GIVING WS-DL-Q2.
+           ADD EMP-REC-CALLS(7) EMP-REC-CALLS(8) EMP-REC-CALLS(9)
+              GIVING WS-DL-Q3.
+           ADD EMP-REC-CALLS(10) EMP-REC-CALLS(11) EMP-REC-CALLS(12)
+              GIVING WS-DL-Q4.
 
        400-PRINT-TOTALS.
            MOVE WS-TOTAL-NO-CALLS TO WS-TOTAL-LINE-NO-CALLS.
+           MOVE WS-ZERO-MONTH-COUNT TO WS-TOTAL-LINE-ZERO-MTHS.
            MOVE WS-GRAND-TOTAL TO WS-TOTAL-LINE-CALLS.
 
-           IF WS-DL-AVG IS NUMERIC THEN
-              MOVE WS-DL-AVG TO WS-TOTAL-LINE-CALLS
-           ELSE
-              MOVE ZERO TO WS-TOTAL-LINE-CALLS
-           END-IF.
-
            WRITE REPORT-LINE FROM WS-TOTAL-LINE1 AFTER ADVANCING 2
               LINES.
            WRITE REPORT-LINE FROM WS-TOTAL-LINE2 AFTER ADVANCING 1 LINE.
            WRITE REPORT-LINE FROM WS-TOTAL-LINE3 AFTER ADVANCING 1 LINE.
 
+      * RANK ALL OPERATORS DESCENDING BY ANNUAL TOTAL AND PRINT THE
+      * TOP 3 AND BOTTOM 3 SO TEAM LEADS DON'T HAVE TO SCAN EVERY ROW
+      * THEMSELVES.
+       500-RANK-OPERATORS.
+           PERFORM VARYING WS-OP-I FROM 1 BY 1
+               UNTIL WS-OP-I > WS-OP-COUNT
+               PERFORM VARYING WS-OP-J FROM 1 BY 1
+                   UNTIL WS-OP-J > WS-OP-COUNT - WS-OP-I
+                   IF WOP-TOTAL(WS-OP-J) <
+                      WOP-TOTAL(WS-OP-J + 1)
+                       MOVE WS-OP-ENTRY(WS-OP-J)
+                           TO WS-OP-TEMP
+                       MOVE WS-OP-ENTRY(WS-OP-J + 1)
+                           TO WS-OP-ENTRY(WS-OP-J)
+                       MOVE WS-OP-TEMP
+                           TO WS-OP-ENTRY(WS-OP-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-OP-COUNT > 0
+              THEN
+              WRITE REPORT-LINE FROM WS-RANK-TITLE-TOP
+                 AFTER ADVANCING 2 LINES
+
+              WRITE REPORT-LINE FROM WS-RANK-HEADER
+                 AFTER ADVANCING 1 LINE
+
+              PERFORM VARYING WS-OP-I FROM 1 BY 1
+                  UNTIL WS-OP-I > 3 OR WS-OP-I > WS-OP-COUNT
+                  MOVE WS-OP-I           TO WRD-RANK
+                  MOVE WOP-NUM(WS-OP-I)  TO WRD-NUM
+                  MOVE WOP-NAME(WS-OP-I) TO WRD-NAME
+                  MOVE WOP-TOTAL(WS-OP-I) TO WRD-TOTAL
+                  WRITE REPORT-LINE FROM WS-RANK-DETAIL
+                     AFTER ADVANCING 1 LINE
+              END-PERFORM
+
+              WRITE REPORT-LINE FROM WS-RANK-TITLE-BOTTOM
+                 AFTER ADVANCING 2 LINES
+
+              WRITE REPORT-LINE FROM WS-RANK-HEADER
+                 AFTER ADVANCING 1 LINE
+
+              COMPUTE WS-OP-I =
+                 WS-OP-COUNT - 2
+
+              IF WS-OP-I < 1
+                 THEN
+                 MOVE 1 TO WS-OP-I
+              END-IF
+
+              PERFORM VARYING WS-OP-RANK FROM WS-OP-I BY 1
+                  UNTIL WS-OP-RANK > WS-OP-COUNT
+                  MOVE WS-OP-RANK            TO WRD-RANK
+                  MOVE WOP-NUM(WS-OP-RANK)   TO WRD-NUM
+                  MOVE WOP-NAME(WS-OP-RANK)  TO WRD-NAME
+                  MOVE WOP-TOTAL(WS-OP-RANK) TO WRD-TOTAL
+                  WRITE REPORT-LINE FROM WS-RANK-DETAIL
+                     AFTER ADVANCING 1 LINE
+              END-PERFORM
+           END-IF.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG.
+       600-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE "A5CCORPT" TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           MOVE WS-OP-COUNT TO AL-RECORDS-READ.
+           MOVE WS-OP-COUNT TO AL-RECORDS-WRITTEN.
+           MOVE 0 TO AL-RECORDS-REJECTED.
+           MOVE WS-GRAND-TOTAL TO AL-CONTROL-TOTAL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM A5CCORPT.
