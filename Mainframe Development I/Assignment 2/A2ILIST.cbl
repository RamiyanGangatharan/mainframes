@@ -3,6 +3,22 @@ j       IDENTIFICATION DIVISION.
        DATE-WRITTEN. January 24, 2024.
        AUTHOR. Ramiyan Gangatharan.
       *Description: Assignment 2.
+      *Modification History:
+      *  Aug 08, 2026 - compute EXT/DISC/NET/TRANSPORT amounts instead
+      *                 of leaving them blank.
+      *  Aug 08, 2026 - discount rate now looked up by item class, with
+      *                 a subtotal printed on each class break and a
+      *                 grand total after the last record.
+      *  Aug 08, 2026 - flag low-stock items so this listing can double
+      *                 as a reorder trigger.
+      *  Aug 08, 2026 - route malformed input records to a reject file
+      *                 instead of processing them.
+      *  Aug 08, 2026 - item class is now validated against the shared
+      *                 code-master file instead of a literal A/B/C/D
+      *                 comparison.
+      *  Aug 08, 2026 - append a control-total line (records read,
+      *                 records rejected, grand total) to the shared
+      *                 audit log at the end of each run.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,6 +35,24 @@ j       IDENTIFICATION DIVISION.
            select output-file
                assign to OUTFILE
                organization is sequential.
+      *
+      * reject-file declaration
+           select reject-file
+               assign to REJFILE
+               organization is sequential.
+      *
+      * shared code-validation master, also used by A3SCOMM and A8SL
+           select code-master-file
+               assign to CODEMSTR
+               organization is indexed
+               access mode is random
+               record key is cm-key.
+      *
+      * consolidated audit-trail log, shared with every other
+      * assignment's program.
+           select audit-log-file
+               assign to AUDITLOG
+               organization is sequential.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -43,6 +77,27 @@ j       IDENTIFICATION DIVISION.
            record contains 108 characters.
       *
        01 output-line  pic X(108).
+      *
+       fd reject-file
+           recording mode is F
+           data record is reject-line
+           record contains 47 characters.
+      *
+       01 reject-line.
+           05 rl-record  pic x(27).
+           05 rl-reason  pic x(20).
+      *
+       fd code-master-file
+           recording mode is F
+           record contains 25 characters.
+      *
+           COPY CODEMSTR.
+      *
+       fd audit-log-file
+           recording mode is F
+           record contains 58 characters.
+      *
+           COPY AUDITLOG.
       *
        WORKING-STORAGE SECTION.
       *
@@ -96,21 +151,101 @@ j       IDENTIFICATION DIVISION.
            05 ws-TRANSPORT  pic zz9.9.
            05 ws-filler9    pic x(4) value spaces.
            05 ws-TRANSCHG   pic 9(5)v99.
+           05 ws-filler10   pic x(2) value spaces.
+           05 ws-REORDER    pic x(7) value spaces.
 
        01 ws-gap.
            05 ws-spacer     pic x(5) value spaces.
 
+      * DISCOUNT/TRANSPORT CONSTANTS
+       77 ws-disc-rate      pic v999.
+       77 ws-transport-rate pic v999 value .025.
+
+      * REORDER THRESHOLD - ANY ITEM AT OR BELOW THIS QTY ON HAND
+      * GETS FLAGGED FOR PURCHASING.
+       77 ws-reorder-threshold pic 999 value 010.
+
+       01 ws-calc.
+           05 ws-calc-ext       pic 9(6)v99.
+           05 ws-calc-disc      pic 9(6)v99.
+           05 ws-calc-net       pic 9(6)v99.
+
+      * CLASS CONTROL-BREAK SUBTOTALS
+       01 ws-prev-class         pic x value spaces.
+       01 ws-class-subtotal     pic 9(8)v99 value 0.
+       01 ws-grand-total        pic 9(8)v99 value 0.
+
+       01 ws-subtotal-line.
+           05 ws-sub-filler1    pic x(5)  value spaces.
+           05 ws-sub-text       pic x(15) value "SUBTOTAL CLASS ".
+           05 ws-sub-class      pic x(2)  value spaces.
+           05 ws-sub-filler2    pic x(5)  value spaces.
+           05 ws-sub-amount     pic zzz,zzz,zz9.99.
+
+       01 ws-grandtotal-line.
+           05 ws-grand-filler1  pic x(5)  value spaces.
+           05 ws-grand-text     pic x(12) value "GRAND TOTAL:".
+           05 ws-grand-filler2  pic x(8)  value spaces.
+           05 ws-grand-amount   pic zzz,zzz,zz9.99.
+
+      * INPUT VALIDATION
+       01 ws-reject-flag     pic x value "N".
+       01 ws-reject-reason   pic x(20) value spaces.
+
+       01 ws-audit-read-count   pic 9(7) value 0.
+       01 ws-audit-reject-count pic 9(5) value 0.
+
+      * SHARED CODE-MASTER LOOKUP
+       01 ws-class-found-flag pic x value "N".
+       01 ws-item-found-flag  pic x value "N".
+       01 ws-seed-i            pic 9 value 0.
+
+      * VALID ITEM CLASSES SEEDED INTO code-master-file THE FIRST TIME
+      * THIS PROGRAM RUNS AGAINST IT.
+       01 ws-seed-values.
+           05 filler pic x(21) value "ACLASS A ITEM        ".
+           05 filler pic x(21) value "BCLASS B ITEM        ".
+           05 filler pic x(21) value "CCLASS C ITEM        ".
+           05 filler pic x(21) value "DCLASS D ITEM        ".
+
+       01 ws-seed-table redefines ws-seed-values.
+           05 ws-seed-entry occurs 4 times.
+               10 ws-seed-value pic x(1).
+               10 ws-seed-desc  pic x(20).
+
+      * VALID ITEM CODES SEEDED INTO code-master-file THE FIRST TIME
+      * THIS PROGRAM RUNS AGAINST IT, SAME AS THE ITEM-CLASS TABLE
+      * ABOVE.
+       01 ws-item-seed-values.
+           05 filler pic x(24) value "1001STANDARD WIDGET     ".
+           05 filler pic x(24) value "1002DELUXE WIDGET       ".
+           05 filler pic x(24) value "1003STANDARD GADGET     ".
+           05 filler pic x(24) value "1004DELUXE GADGET       ".
+           05 filler pic x(24) value "1005STANDARD SPROCKET   ".
+           05 filler pic x(24) value "1006DELUXE SPROCKET     ".
+
+       01 ws-item-seed-table redefines ws-item-seed-values.
+           05 ws-item-seed-entry occurs 6 times.
+               10 ws-item-seed-value pic x(4).
+               10 ws-item-seed-desc  pic x(20).
+
        PROCEDURE DIVISION.
        000-main.
       *
            perform 100-open-files.
-           perform 200-read-file.
+           perform 205-read-and-validate.
            display SPACES.
            display ws-title.
            display SPACES.
            display ws-columnHeader.
            perform  400-process-recs
                 until ws-eof-flag = ws-eof-Y.
+           IF ws-prev-class NOT = spaces
+              perform 440-print-subtotal
+           END-IF.
+           MOVE ws-grand-total to ws-grand-amount.
+           display ws-grandtotal-line.
+           perform 950-write-audit-log.
            perform 900-close-files.
            goback.
       *
@@ -118,23 +253,194 @@ j       IDENTIFICATION DIVISION.
        100-open-files.
            open input input-file.
            open output output-file.
+           open output reject-file.
+           open i-o code-master-file.
+           perform 110-seed-code-master.
+           perform 111-seed-item-master.
            move ws-eof-N to ws-eof-flag.
 
+      * LOAD THE VALID ITEM CLASSES INTO THE SHARED MASTER THE FIRST
+      * TIME THEY'RE NEEDED - A3SCOMM AND A8SL SEED THEIR OWN CODE
+      * TYPES INTO THE SAME FILE THE SAME WAY.
+       110-seed-code-master.
+           PERFORM VARYING ws-seed-i FROM 1 BY 1 UNTIL ws-seed-i > 4
+               MOVE "I"                      TO cm-code-type
+               MOVE ws-seed-value(ws-seed-i)  TO cm-code-value
+               READ code-master-file
+                   INVALID KEY
+                       MOVE ws-seed-desc(ws-seed-i) TO cm-description
+                       WRITE code-master-record
+               END-READ
+           END-PERFORM.
+
+      * LOAD THE VALID ITEM CODES INTO THE SHARED MASTER THE FIRST
+      * TIME THEY'RE NEEDED, SAME IDEMPOTENT READ/WRITE IDIOM AS
+      * 110-SEED-CODE-MASTER ABOVE.
+       111-seed-item-master.
+           PERFORM VARYING ws-seed-i FROM 1 BY 1 UNTIL ws-seed-i > 6
+               MOVE "N"                          TO cm-code-type
+               MOVE ws-item-seed-value(ws-seed-i) TO cm-code-value
+               READ code-master-file
+                   INVALID KEY
+                       MOVE ws-item-seed-desc(ws-seed-i)
+                           TO cm-description
+                       WRITE code-master-record
+               END-READ
+           END-PERFORM.
+
        200-read-file.
            read input-file
                 at end move ws-eof-Y to ws-eof-flag.
 
+       205-read-and-validate.
+           perform 200-read-file.
+           IF ws-eof-flag NOT = ws-eof-Y
+              ADD 1 to ws-audit-read-count
+              perform 210-validate-record
+           END-IF.
+
+      * REJECT ANY RECORD WHOSE QTY/PRICE AREN'T NUMERIC OR WHOSE
+      * CLASS ISN'T ONE OF THE RECOGNIZED CODES, INSTEAD OF LETTING
+      * BAD DATA FLOW INTO THE REPORT.
+       210-validate-record.
+           MOVE "N" to ws-reject-flag.
+           MOVE spaces to ws-reject-reason.
+
+           IF li-qty NOT NUMERIC
+              MOVE "Y" to ws-reject-flag
+              MOVE "INVALID QTY" to ws-reject-reason
+           END-IF.
+
+           IF li-price NOT NUMERIC
+              MOVE "Y" to ws-reject-flag
+              MOVE "INVALID PRICE" to ws-reject-reason
+           END-IF.
+
+           PERFORM 215-validate-class-master.
+           IF ws-class-found-flag = "N"
+              MOVE "Y" to ws-reject-flag
+              MOVE "INVALID CLASS" to ws-reject-reason
+           END-IF.
+
+           PERFORM 216-validate-item-master.
+           IF ws-item-found-flag = "N"
+              MOVE "Y" to ws-reject-flag
+              MOVE "INVALID ITEM CODE" to ws-reject-reason
+           END-IF.
+
+      * CONFIRM THE ITEM CLASS IS ONE OF THE CODES ON FILE IN THE
+      * SHARED code-master-file, INSTEAD OF COMPARING AGAINST A
+      * LITERAL LIST HELD HERE.
+       215-validate-class-master.
+           MOVE "I"       TO cm-code-type.
+           MOVE il-class  TO cm-code-value.
+           MOVE "Y" to ws-class-found-flag.
+           READ code-master-file
+               INVALID KEY
+                   MOVE "N" to ws-class-found-flag
+           END-READ.
+
+      * CONFIRM THE ITEM CODE ITSELF IS ONE ON FILE IN THE SHARED
+      * code-master-file, SAME LOOKUP PATTERN AS THE CLASS CHECK
+      * ABOVE BUT AGAINST THE "N" (ITEM CODE) ROWS INSTEAD OF THE
+      * "I" (ITEM CLASS) ROWS.
+       216-validate-item-master.
+           MOVE "N"      TO cm-code-type.
+           MOVE il-item  TO cm-code-value.
+           MOVE "Y" to ws-item-found-flag.
+           READ code-master-file
+               INVALID KEY
+                   MOVE "N" to ws-item-found-flag
+           END-READ.
+
        400-process-recs.
-           MOVE il-class    to ws-UClass.
-           MOVE li-desc     to ws-UDesc.
-           MOVE li-qty      to ws-UQTY.
-           MOVE li-price    to ws-UPrice.
+           IF ws-reject-flag = "Y"
+              perform 430-write-reject
+           ELSE
+              IF ws-prev-class NOT = spaces
+                 AND il-class NOT = ws-prev-class
+                 perform 440-print-subtotal
+              END-IF
 
-           display il-item
-           ws-detailer.
-           perform 200-read-file.
+              MOVE il-class    to ws-UClass
+              MOVE li-desc     to ws-UDesc
+              MOVE li-qty      to ws-UQTY
+              MOVE li-price    to ws-UPrice
+
+              perform 410-get-discount-rate
+              perform 420-calc-prices
+
+              ADD ws-calc-net to ws-class-subtotal
+              ADD ws-calc-net to ws-grand-total
+              MOVE il-class to ws-prev-class
+
+              display il-item
+              ws-detailer
+           END-IF.
+           perform 205-read-and-validate.
+
+       430-write-reject.
+           MOVE input-line        to rl-record.
+           MOVE ws-reject-reason  to rl-reason.
+           WRITE reject-line.
+           ADD 1 to ws-audit-reject-count.
+
+      * CLASS "A" ITEMS CARRY THE DEEPEST DISCOUNT, "B" A MODERATE
+      * ONE; ANYTHING ELSE GETS THE STANDARD RATE.
+       410-get-discount-rate.
+           EVALUATE il-class
+               WHEN "A"
+                   MOVE .100 to ws-disc-rate
+               WHEN "B"
+                   MOVE .050 to ws-disc-rate
+               WHEN "C"
+                   MOVE .025 to ws-disc-rate
+               WHEN OTHER
+                   MOVE .010 to ws-disc-rate
+           END-EVALUATE.
+
+       420-calc-prices.
+           COMPUTE ws-calc-ext ROUNDED = li-qty * li-price.
+           COMPUTE ws-calc-disc ROUNDED = ws-calc-ext * ws-disc-rate.
+           COMPUTE ws-calc-net ROUNDED =
+               ws-calc-ext - ws-calc-disc.
+
+           COMPUTE ws-TRANSPORT ROUNDED = ws-transport-rate * 100.
+           COMPUTE ws-TRANSCHG ROUNDED =
+               ws-calc-net * ws-transport-rate.
+
+           MOVE ws-calc-ext  to ws-UEXT.
+           MOVE ws-calc-disc to ws-UDISC.
+           MOVE ws-calc-net  to ws-NET.
+
+           IF li-qty <= ws-reorder-threshold
+               MOVE "REORDER" to ws-REORDER
+           ELSE
+               MOVE spaces to ws-REORDER
+           END-IF.
+
+       440-print-subtotal.
+           MOVE ws-prev-class    to ws-sub-class.
+           MOVE ws-class-subtotal to ws-sub-amount.
+           display ws-subtotal-line.
+           MOVE 0 to ws-class-subtotal.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG.
+       950-write-audit-log.
+           open extend audit-log-file.
+           move "A2ILIST" to al-program-id.
+           accept al-run-date from date.
+           accept al-run-time from time.
+           move ws-audit-read-count to al-records-read.
+           compute al-records-written =
+               ws-audit-read-count - ws-audit-reject-count.
+           move ws-audit-reject-count to al-records-rejected.
+           move ws-grand-total to al-control-total.
+           write audit-log-record.
+           close audit-log-file.
 
        900-close-files.
-           close input-file, output-file.
+           close input-file, output-file, reject-file, code-master-file.
 
        end program A2ILIST.
