@@ -0,0 +1,17 @@
+      *****************************************************************
+      * TRANSREC - SALES/LAYAWAY/RETURN TRANSACTION RECORD, SHARED
+      * BY A7SPLIT AND A8SL SO BOTH PROGRAMS AGREE ON THE SAME
+      * LAYOUT FOR THE SAME 108-CHARACTER INPUT FEED.
+      *****************************************************************
+       01 INPUT-LINE.
+          05 IL-TRANSACTION-CODE      PIC X(1).
+          05 IL-TRANSACTION-AMOUNT    PIC 9(5)V99.
+          05 IL-PAYMENT-TYPE          PIC X(2).
+          05 IL-STORE-NUMBER          PIC 9(2).
+          05 IL-INVOICE-NUMBER        PIC X(9).
+          05 SPLIT-INVOICE REDEFINES IL-INVOICE-NUMBER.
+             10 INVOICE-PREFIX-1      PIC X(1).
+             10 INVOICE-PREFIX-2      PIC X(1).
+             10 DASH                  PIC X(1).
+             10 INVOICE-NUMBER        PIC X(6).
+          05 IL-SKU                   PIC X(15).
