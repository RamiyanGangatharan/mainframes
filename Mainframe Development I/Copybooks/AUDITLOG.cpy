@@ -0,0 +1,34 @@
+      *****************************************************************
+      * AUDITLOG - CONSOLIDATED AUDIT-TRAIL / CONTROL-TOTAL LOG.
+      * EVERY PROGRAM THAT COPIES THIS RECORD APPENDS ONE SUMMARY LINE
+      * TO THE SHARED AUDIT-LOG-FILE AT THE END OF ITS RUN: WHEN IT
+      * RAN, HOW MANY RECORDS IT READ, WROTE, AND REJECTED, AND
+      * WHATEVER DOLLAR CONTROL TOTAL THAT PROGRAM BALANCES TO. THIS
+      * GIVES ONE PLACE TO RECONCILE A NIGHT'S BATCH RUN INSTEAD OF
+      * HUNTING THROUGH EACH PROGRAM'S OWN REPORT FOR ITS TOTALS.
+      *
+      * AL-RECORDS-REJECTED: FOR A PROGRAM WITH A TRUE REJECT FILE
+      * (A2ILIST, A8SL) THIS IS THE COUNT OF RECORDS ACTUALLY WRITTEN
+      * THERE. A PROGRAM WITH NO REJECT FILE OF ITS OWN (A3SCOMM'S
+      * UNKNOWN-SALESPERSON FLAG, A7SPLIT'S DUPLICATE-INVOICE FLAG)
+      * COUNTS ITS FLAGGED-BUT-STILL-PROCESSED EXCEPTIONS HERE
+      * INSTEAD, SINCE THOSE RECORDS NEVER LEAVE THE MAIN RUN. TREAT
+      * THIS FIELD AS "RECORDS THIS RUN FLAGGED AS EXCEPTIONS", NOT
+      * STRICTLY "RECORDS DISCARDED", WHEN RECONCILING ACROSS
+      * PROGRAMS.
+      *
+      * AL-RECORDS-WRITTEN: THE COUNT OF DETAIL/OUTPUT RECORDS THIS
+      * RUN ACTUALLY PRODUCED ON ITS MAIN OUTPUT FILE OR REPORT --
+      * I.E. AL-RECORDS-READ LESS WHATEVER AL-RECORDS-REJECTED COUNTS
+      * FOR THAT PROGRAM.
+      *****************************************************************
+       01 AUDIT-LOG-RECORD.
+          05 AL-PROGRAM-ID         PIC X(8).
+          05 AL-RUN-DATE           PIC X(6).
+          05 AL-RUN-TIME           PIC X(8).
+          05 AL-RECORDS-READ       PIC 9(7).
+          05 AL-RECORDS-WRITTEN    PIC 9(7).
+          05 AL-RECORDS-REJECTED   PIC 9(5).
+          05 AL-CONTROL-TOTAL      PIC S9(9)V99.
+          05 FILLER                PIC X(6).
+
