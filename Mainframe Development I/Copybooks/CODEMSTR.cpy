@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CODEMSTR - SHARED CODE-VALIDATION MASTER RECORD. A2ILIST,
+      * A3SCOMM, AND A8SL EACH VALIDATE ONE OR MORE KINDS OF CODE
+      * (ITEM CLASS, ITEM CODE, SALESPERSON NUMBER, STORE NUMBER)
+      * AGAINST THIS ONE FILE INSTEAD OF CARRYING ITS OWN SEPARATE
+      * VALID-VALUE LIST. CM-CODE-TYPE IN USE TODAY:
+      *   "I" = ITEM CLASS (A2ILIST)     "N" = ITEM CODE (A2ILIST)
+      *   "P" = SALESPERSON NUMBER (A3SCOMM)
+      *   "S" = STORE NUMBER (A8SL)
+      * CM-CODE-VALUE IS X(4) SO IT IS WIDE ENOUGH FOR A2ILIST'S
+      * 4-CHARACTER ITEM CODE; SHORTER CODES (THE SINGLE-CHARACTER
+      * CLASS, THE STORE/SALESPERSON NUMBERS) JUST CARRY A TRAILING
+      * SPACE OR TWO.
+      *****************************************************************
+       01 CODE-MASTER-RECORD.
+          05 CM-KEY.
+             10 CM-CODE-TYPE         PIC X(1).
+             10 CM-CODE-VALUE        PIC X(4).
+          05 CM-DESCRIPTION          PIC X(20).
