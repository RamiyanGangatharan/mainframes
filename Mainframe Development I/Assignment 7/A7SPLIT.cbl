@@ -3,6 +3,21 @@
         DATE-WRITTEN. MARCH 20, 2023.
         AUTHOR. RAMIYAN GANGATHARAN.
       * DESCRIPTION:
+      * MODIFICATION HISTORY:
+      *   AUG 08, 2026 - ACCUMULATE DOLLAR TOTALS FOR S/L/R RECORDS,
+      *                  NOT JUST COUNTS.
+      *   AUG 08, 2026 - PER-STORE S+L DOLLAR BREAKDOWN.
+      *   AUG 08, 2026 - PAYMENT-TYPE PERCENTAGE BREAKDOWN.
+      *   AUG 08, 2026 - GRAND TOTAL = (S + L) - R.
+      *   AUG 08, 2026 - FLAG REPEATED INVOICE NUMBERS TO AN
+      *                  EXCEPTION FILE USING THE SPLIT-INVOICE
+      *                  SUBFIELDS.
+      *   AUG 08, 2026 - INPUT-LINE NOW COMES FROM THE SHARED TRANSREC
+      *                  COPYBOOK, SAME AS A8SL, SO IL-STORE-NUMBER
+      *                  STOPS DRIFTING BETWEEN THE TWO PROGRAMS.
+      *   AUG 08, 2026 - APPEND A CONTROL-TOTAL LINE (RECORDS READ,
+      *                  DUPLICATE INVOICES, GRAND TOTAL) TO THE
+      *                  SHARED AUDIT LOG AT THE END OF EACH RUN.
 
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -23,19 +38,20 @@
       *    ANALYZE DATA ['S' OR 'L']:
       *         TRANS-CODE = 'S' OR 'L'
       *             TOTAL NUMBER OF 'S' AND 'L' RECORDS [DONE]
-      *             TOTAL AMOUNT OF 'S' AND 'L' RECORDS
+      *             TOTAL AMOUNT OF 'S' AND 'L' RECORDS [DONE]
       *
       *             TOTAL NUMBER OF 'S' RECORDS [DONE]
-      *             TOTAL AMOUNT OF 'S' RECORDS
+      *             TOTAL AMOUNT OF 'S' RECORDS [DONE]
       *
       *             TOTAL NUMBER OF 'L' RECORDS [DONE]
-      *             TOTAL AMOUNT OF 'L' RECORDS
+      *             TOTAL AMOUNT OF 'L' RECORDS [DONE]
       *
       *             TOTAL RECORD COUNT [DONE]
       *
-      *             TOTAL AMOUNT FOR EACH STORE
+      *             TOTAL AMOUNT FOR EACH STORE [DONE]
       *
-      *             PERCENTAGE OF TRANSACTIONS IN EACH TYPE OF PAYMENT
+      *             PERCENTAGE OF TRANSACTIONS IN EACH TYPE OF
+      *             PAYMENT [DONE]
       *
       *             NUMBER OF TRANSACTIONS IN EACH TYPE OF PAYMENT [DONE]
       *                 NOTE: ONLY FOR 'S' AND 'L', NOT 'R'
@@ -44,10 +60,10 @@
       *         TOTAL NUMBER OF 'R' RECORDS [DONE]
       *         TOTAL AMOUNT OF 'R' RECORDS FOR EACH STORE
       *         TOTAL NUMBER OF 'R' RECORDS
-      *         TOTAL AMOUNT OF 'R' RECORDS
+      *         TOTAL AMOUNT OF 'R' RECORDS [DONE]
       *
       *   ANALYZE DATA ['S' OR 'L' OR 'R']:
-      *         GRAND TOTAL = (('S' TOTAL + 'L' TOTAL) - 'R' TOTAL)
+      *         GRAND TOTAL = (('S' TOTAL + 'L' TOTAL) - 'R' TOTAL) [DONE]
 
 
         INPUT-OUTPUT SECTION.
@@ -68,6 +84,18 @@
                 ASSIGN TO "ROUTFILE"
                 ORGANIZATION IS SEQUENTIAL.
 
+      * DUPLICATE-INVOICE EXCEPTIONS, CAUGHT VIA THE SPLIT-INVOICE
+      * SUBFIELDS BELOW.
+           SELECT INVOICE-EXCEPTION-FILE
+                ASSIGN TO "INVEXCFILE"
+                ORGANIZATION IS SEQUENTIAL.
+
+      * CONSOLIDATED AUDIT-TRAIL LOG, SHARED WITH EVERY OTHER
+      * ASSIGNMENT'S PROGRAM.
+           SELECT AUDIT-LOG-FILE
+                ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -76,18 +104,9 @@
             RECORD CONTAINS 108 CHARACTERS.
 
       * THIS SPLITS UP THE DATA INTO USABLE CHUNKS FROM THE RAW DATA.
-       01 INPUT-LINE.
-          05 IL-TRANSACTION-CODE       PIC X(1).
-          05 IL-TRANSACTION-AMOUNT     PIC 9(5)V99.
-          05 IL-PAYMENT-TYPE           PIC X(2).
-          05 IL-STORE-NUMBER           PIC X(2).
-          05 IL-INVOICE-NUMBER         PIC X(9).
-          05 SPLIT-INVOICE REDEFINES IL-INVOICE-NUMBER.
-             10 INVOICE-PREFIX-1       PIC X(1).
-             10 INVOICE-PREFIX-2       PIC X(1).
-             10 DASH                   PIC X(1).
-             10 INVOICE-NUMBER         PIC X(6).
-          05 IL-SKU                    PIC X(15).
+      * SHARED WITH A8SL VIA TRANSREC SO BOTH PROGRAMS AGREE ON THE
+      * SAME LAYOUT FOR THE SAME FEED.
+           COPY TRANSREC.
 
         FD OUTPUT-FILE
             RECORDING MODE IS F
@@ -104,6 +123,19 @@
            RECORD CONTAINS 108 CHARACTERS.
        01 RETURNED_OUTLINE             PIC X(108).
 
+       FD INVOICE-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 128 CHARACTERS.
+       01 INVOICE-EXCEPTION-LINE.
+          05 IEL-RECORD                PIC X(108).
+          05 IEL-REASON                PIC X(20).
+
+       FD AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+
+           COPY AUDITLOG.
+
         WORKING-STORAGE SECTION.
 
        01 END-OF-FILE                  PIC X(1).
@@ -140,15 +172,55 @@
        01 WS-TOTAL-CREDIT-COUNTER-STR  PIC Z(3).
        01 WS-TOTAL-CASH-COUNTER-STR    PIC Z(3).
 
+      * DOLLAR TOTALS BY TRANSACTION TYPE.
+       01 WS-SALES-AMOUNT-TOTAL        PIC 9(7)V99  VALUE 0.
+       01 WS-LAYAWAY-AMOUNT-TOTAL      PIC 9(7)V99  VALUE 0.
+       01 WS-RETURN-AMOUNT-TOTAL       PIC 9(7)V99  VALUE 0.
+       01 WS-SL-AMOUNT-TOTAL           PIC 9(7)V99  VALUE 0.
+       01 WS-GRAND-AMOUNT-TOTAL        PIC S9(7)V99 VALUE 0.
+
+       01 WS-SALES-AMOUNT-TOTAL-STR    PIC Z(6)9.99.
+       01 WS-LAYAWAY-AMOUNT-TOTAL-STR  PIC Z(6)9.99.
+       01 WS-RETURN-AMOUNT-TOTAL-STR   PIC Z(6)9.99.
+       01 WS-SL-AMOUNT-TOTAL-STR       PIC Z(6)9.99.
+       01 WS-GRAND-AMOUNT-TOTAL-STR    PIC -Z(6)9.99.
+
+      * PAYMENT-TYPE PERCENTAGES OF WS-TOTAL-ROW-COUNTER.
+       01 WS-MATH-PERCENT              PIC 999V99.
+       01 WS-DEBIT-PERCENT-STR         PIC ZZ9.99.
+       01 WS-CREDIT-PERCENT-STR        PIC ZZ9.99.
+       01 WS-CASH-PERCENT-STR          PIC ZZ9.99.
+
+      * PER-STORE S+L DOLLAR BREAKDOWN.
+       01 WS-STORE-COUNT               PIC 9(3)   VALUE 0.
+       01 WS-STORE-TABLE.
+          05 WS-STORE-ENTRY OCCURS 100 TIMES.
+             10 WST-STORE-NUMBER       PIC 9(2).
+             10 WST-STORE-AMOUNT       PIC 9(7)V99.
+       01 WS-STORE-FOUND-FLAG          PIC X(1).
+       01 WS-STORE-I                   PIC 9(3).
+       01 WS-STORE-AMOUNT-STR          PIC Z(6)9.99.
+
+      * DUPLICATE-INVOICE DETECTION TABLE.
+       01 WS-INVOICE-COUNT             PIC 9(4)   VALUE 0.
+       01 WS-INVOICE-TABLE.
+          05 WS-INVOICE-ENTRY OCCURS 1000 TIMES  PIC X(9).
+       01 WS-INVOICE-FOUND-FLAG        PIC X(1).
+       01 WS-INVOICE-I                 PIC 9(4).
+       01 WS-AUDIT-DUPLICATE-COUNT     PIC 9(5) VALUE 0.
+
         PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-OPEN-FILES.
            PERFORM UNTIL EOF
                PERFORM 150-READ-FILES
-               PERFORM 200-PROCESS-RECORDS
-               ADD 1 TO WS-TOTAL-ROW-COUNTER
+               IF NOT-EOF
+                  PERFORM 200-PROCESS-RECORDS
+                  ADD 1 TO WS-TOTAL-ROW-COUNTER
+               END-IF
            END-PERFORM.
            PERFORM 890-SALES-SUMMARY.
+           PERFORM 895-WRITE-AUDIT-LOG.
            PERFORM 900-CLOSE-FILES.
            GOBACK.
 
@@ -157,6 +229,7 @@
            OPEN OUTPUT OUTPUT-FILE.
            OPEN OUTPUT SALE_LAY_OUTFILE.
            OPEN OUTPUT RETURNED_OUTFILE.
+           OPEN OUTPUT INVOICE-EXCEPTION-FILE.
 
        150-READ-FILES.
            READ INPUT-FILE
@@ -169,21 +242,27 @@
            MOVE IL-PAYMENT-TYPE     TO WS-PAYMENT-TYPE-OPTIONS.
            PERFORM 210-SPLITTER.
            PERFORM 220-SPLIT-BY-PAYMENT.
+           PERFORM 260-DUPLICATE-INVOICE-CHECK.
 
        210-SPLITTER.
            IF TCSO-SALES THEN
               PERFORM 300-SPLIT-SALES
               ADD 1 TO WS-SALES-COUNT
+              ADD IL-TRANSACTION-AMOUNT TO WS-SALES-AMOUNT-TOTAL
+              PERFORM 230-STORE-ACCUMULATOR
            END-IF.
 
            IF TCSO-LAYAWAYS THEN
               PERFORM 300-SPLIT-SALES
               ADD 1 TO WS-LAYAWAY-COUNT
+              ADD IL-TRANSACTION-AMOUNT TO WS-LAYAWAY-AMOUNT-TOTAL
+              PERFORM 230-STORE-ACCUMULATOR
            END-IF.
 
            IF TCSO-RETURNED THEN
               PERFORM 350-SPLIT-RETURNS
               ADD 1 TO WS-RETURN-COUNT
+              ADD IL-TRANSACTION-AMOUNT TO WS-RETURN-AMOUNT-TOTAL
            END-IF.
 
        220-SPLIT-BY-PAYMENT.
@@ -197,6 +276,28 @@
               ADD 1 TO WS-TOTAL-CASH-COUNTER
            END-IF.
 
+      * ACCUMULATE THIS TRANSACTION'S AMOUNT AGAINST ITS STORE'S
+      * RUNNING S+L TOTAL, ADDING A NEW TABLE ENTRY THE FIRST TIME A
+      * STORE NUMBER IS SEEN.
+       230-STORE-ACCUMULATOR.
+           MOVE "N" TO WS-STORE-FOUND-FLAG.
+           PERFORM VARYING WS-STORE-I FROM 1 BY 1
+               UNTIL WS-STORE-I > WS-STORE-COUNT
+               IF WST-STORE-NUMBER(WS-STORE-I) = IL-STORE-NUMBER
+                  ADD IL-TRANSACTION-AMOUNT
+                     TO WST-STORE-AMOUNT(WS-STORE-I)
+                  MOVE "Y" TO WS-STORE-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF WS-STORE-FOUND-FLAG = "N"
+              ADD 1 TO WS-STORE-COUNT
+              MOVE IL-STORE-NUMBER
+                 TO WST-STORE-NUMBER(WS-STORE-COUNT)
+              MOVE IL-TRANSACTION-AMOUNT
+                 TO WST-STORE-AMOUNT(WS-STORE-COUNT)
+           END-IF.
+
        300-SPLIT-SALES.
            MOVE INPUT-LINE          TO SALE_LAY_OUTLINE.
            WRITE SALE_LAY_OUTLINE.
@@ -205,6 +306,33 @@
            MOVE INPUT-LINE          TO RETURNED_OUTLINE.
            WRITE RETURNED_OUTLINE.
 
+      * FLAG AN INVOICE NUMBER SEEN TWICE IN THIS RUN - USUALLY
+      * MEANS THE SAME REGISTER TAPE WAS FED INTO INFILE TWICE.
+      * WS-INVOICE-ENTRY HOLDS THE SAME 9 BYTES AS IL-INVOICE-NUMBER,
+      * REASSEMBLED FROM THE SPLIT-INVOICE PREFIX/DASH/NUMBER
+      * SUBFIELDS SO THE PRINTED EXCEPTION LINE CAN SHOW THEM
+      * SEPARATELY IF NEEDED.
+       260-DUPLICATE-INVOICE-CHECK.
+           MOVE "N" TO WS-INVOICE-FOUND-FLAG.
+           PERFORM VARYING WS-INVOICE-I FROM 1 BY 1
+               UNTIL WS-INVOICE-I > WS-INVOICE-COUNT
+               IF WS-INVOICE-ENTRY(WS-INVOICE-I) = IL-INVOICE-NUMBER
+                  MOVE "Y" TO WS-INVOICE-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF WS-INVOICE-FOUND-FLAG = "Y"
+              MOVE INPUT-LINE TO IEL-RECORD
+              MOVE "DUPLICATE INVOICE NUMBER" TO IEL-REASON
+              WRITE INVOICE-EXCEPTION-LINE
+              ADD 1 TO WS-AUDIT-DUPLICATE-COUNT
+           ELSE
+              ADD 1 TO WS-INVOICE-COUNT
+              STRING INVOICE-PREFIX-1 INVOICE-PREFIX-2 DASH
+                     INVOICE-NUMBER
+                  DELIMITED BY SIZE
+                  INTO WS-INVOICE-ENTRY(WS-INVOICE-COUNT)
+           END-IF.
 
        890-SALES-SUMMARY.
            MOVE WS-SALES-COUNT      TO WS-SALES-COUNT-STR.
@@ -261,10 +389,129 @@
            MOVE WS-TOTAL-CASH-COUNTER-STR    TO OUTPUT-LINE(27:5).
            WRITE OUTPUT-LINE.
 
+           PERFORM 891-PRINT-PAYMENT-PERCENTAGES.
+
+      *    DOLLAR TOTALS
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           MOVE WS-SALES-AMOUNT-TOTAL  TO WS-SALES-AMOUNT-TOTAL-STR.
+           MOVE "        TOTAL SALES AMOUNT: " TO OUTPUT-LINE(1:28).
+           MOVE WS-SALES-AMOUNT-TOTAL-STR    TO OUTPUT-LINE(30:10).
+           WRITE OUTPUT-LINE.
+
+           MOVE WS-LAYAWAY-AMOUNT-TOTAL TO WS-LAYAWAY-AMOUNT-TOTAL-STR.
+           MOVE "      TOTAL LAYAWAY AMOUNT: " TO OUTPUT-LINE(1:28).
+           MOVE WS-LAYAWAY-AMOUNT-TOTAL-STR  TO OUTPUT-LINE(30:10).
+           WRITE OUTPUT-LINE.
+
+           ADD WS-SALES-AMOUNT-TOTAL
+              TO WS-LAYAWAY-AMOUNT-TOTAL
+              GIVING WS-SL-AMOUNT-TOTAL.
+           MOVE WS-SL-AMOUNT-TOTAL TO WS-SL-AMOUNT-TOTAL-STR.
+           MOVE "TOTAL SALES+LAYAWAY AMOUNT: " TO OUTPUT-LINE(1:28).
+           MOVE WS-SL-AMOUNT-TOTAL-STR       TO OUTPUT-LINE(30:10).
+           WRITE OUTPUT-LINE.
+
+           MOVE WS-RETURN-AMOUNT-TOTAL TO WS-RETURN-AMOUNT-TOTAL-STR.
+           MOVE "       TOTAL RETURN AMOUNT: " TO OUTPUT-LINE(1:28).
+           MOVE WS-RETURN-AMOUNT-TOTAL-STR   TO OUTPUT-LINE(30:10).
+           WRITE OUTPUT-LINE.
+
+           PERFORM 892-PRINT-STORE-BREAKDOWN.
+
+      *    GRAND TOTAL = (SALES + LAYAWAY) - RETURNS, I.E. THE
+      *    FIGURE THAT RECONCILES AGAINST THE DAY'S BANK DEPOSIT.
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           COMPUTE WS-GRAND-AMOUNT-TOTAL =
+              WS-SL-AMOUNT-TOTAL - WS-RETURN-AMOUNT-TOTAL.
+           MOVE WS-GRAND-AMOUNT-TOTAL TO WS-GRAND-AMOUNT-TOTAL-STR.
+           MOVE "                GRAND TOTAL: " TO OUTPUT-LINE(1:29).
+           MOVE WS-GRAND-AMOUNT-TOTAL-STR    TO OUTPUT-LINE(30:11).
+           WRITE OUTPUT-LINE.
+
+      * PERCENTAGE OF WS-TOTAL-ROW-COUNTER THAT EACH PAYMENT TYPE
+      * REPRESENTS.
+       891-PRINT-PAYMENT-PERCENTAGES.
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           IF WS-TOTAL-ROW-COUNTER > 0
+              THEN
+              COMPUTE WS-MATH-PERCENT ROUNDED =
+                 (WS-TOTAL-DEBIT-COUNTER / WS-TOTAL-ROW-COUNTER) * 100
+              MOVE WS-MATH-PERCENT TO WS-DEBIT-PERCENT-STR
+
+              COMPUTE WS-MATH-PERCENT ROUNDED =
+                 (WS-TOTAL-CREDIT-COUNTER / WS-TOTAL-ROW-COUNTER) * 100
+              MOVE WS-MATH-PERCENT TO WS-CREDIT-PERCENT-STR
+
+              COMPUTE WS-MATH-PERCENT ROUNDED =
+                 (WS-TOTAL-CASH-COUNTER / WS-TOTAL-ROW-COUNTER) * 100
+              MOVE WS-MATH-PERCENT TO WS-CASH-PERCENT-STR
+           ELSE
+              MOVE ZERO TO WS-DEBIT-PERCENT-STR
+              MOVE ZERO TO WS-CREDIT-PERCENT-STR
+              MOVE ZERO TO WS-CASH-PERCENT-STR
+           END-IF.
+
+           MOVE "    DEBIT PAYMENT PERCENT: " TO OUTPUT-LINE(1:27).
+           MOVE WS-DEBIT-PERCENT-STR         TO OUTPUT-LINE(28:6).
+           MOVE "%"                          TO OUTPUT-LINE(34:1).
+           WRITE OUTPUT-LINE.
+
+           MOVE "   CREDIT PAYMENT PERCENT: " TO OUTPUT-LINE(1:27).
+           MOVE WS-CREDIT-PERCENT-STR        TO OUTPUT-LINE(28:6).
+           MOVE "%"                          TO OUTPUT-LINE(34:1).
+           WRITE OUTPUT-LINE.
+
+           MOVE "     CASH PAYMENT PERCENT: " TO OUTPUT-LINE(1:27).
+           MOVE WS-CASH-PERCENT-STR          TO OUTPUT-LINE(28:6).
+           MOVE "%"                          TO OUTPUT-LINE(34:1).
+           WRITE OUTPUT-LINE.
+
+      * ONE LINE PER STORE SHOWING THAT STORE'S S+L DOLLAR VOLUME.
+       892-PRINT-STORE-BREAKDOWN.
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           MOVE "AMOUNT BY STORE:" TO OUTPUT-LINE(1:16).
+           WRITE OUTPUT-LINE.
+
+           PERFORM VARYING WS-STORE-I FROM 1 BY 1
+               UNTIL WS-STORE-I > WS-STORE-COUNT
+               MOVE WST-STORE-AMOUNT(WS-STORE-I)
+                  TO WS-STORE-AMOUNT-STR
+               MOVE SPACES TO OUTPUT-LINE
+               MOVE "  STORE "              TO OUTPUT-LINE(1:8)
+               MOVE WST-STORE-NUMBER(WS-STORE-I)
+                                             TO OUTPUT-LINE(9:2)
+               MOVE ": "                     TO OUTPUT-LINE(11:2)
+               MOVE WS-STORE-AMOUNT-STR      TO OUTPUT-LINE(13:10)
+               WRITE OUTPUT-LINE
+           END-PERFORM.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG.
+       895-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE "A7SPLIT" TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           MOVE WS-TOTAL-ROW-COUNTER TO AL-RECORDS-READ.
+           MOVE WS-TOTAL-ROW-COUNTER TO AL-RECORDS-WRITTEN.
+           MOVE WS-AUDIT-DUPLICATE-COUNT TO AL-RECORDS-REJECTED.
+           MOVE WS-GRAND-AMOUNT-TOTAL TO AL-CONTROL-TOTAL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        900-CLOSE-FILES.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
            CLOSE SALE_LAY_OUTFILE.
            CLOSE RETURNED_OUTFILE.
+           CLOSE INVOICE-EXCEPTION-FILE.
 
         END PROGRAM A7SPLIT.
