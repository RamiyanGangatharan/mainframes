@@ -0,0 +1,37 @@
+//A8SL     JOB (ACCTNO),'SALES/LAYAWAY RPT - A8SL',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RESTART/CHECKPOINT NOTE:
+//*   THIS STREAM IS COMPILE / LINK / GO. IF A RUN ABENDS
+//*   PARTWAY THROUGH, RESUBMIT WITH RESTART=stepname ADDED
+//*   TO THE JOB CARD ABOVE (RESTART=LKED OR RESTART=GO) SO
+//*   THE STEPS THAT ALREADY COMPLETED CLEANLY ARE NOT
+//*   RE-RUN. CODE-MASTER-FILE (CODEMSTR) IS A SHARED VSAM
+//*   KSDS OPENED I-O AND IS SEEDED IDEMPOTENTLY BY THE
+//*   PROGRAM, SO A RESTARTED GO STEP CAN REUSE THE SAME
+//*   COPY WITHOUT RE-SEEDING DUPLICATES. REJFILE IS OPENED
+//*   OUTPUT AND NEEDS A FRESH (NEW) COPY ON EACH RESTART.
+//*********************************************************
+//COMPILE  EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A8SL),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&LOADSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//GO       EXEC PGM=A8SL,COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A8SL.TRANSACTIONS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//REJFILE  DD DSN=MAINFR.A8SL.REJECTS,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CODEMSTR DD DSN=MAINFR.VSAM.CODEMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
