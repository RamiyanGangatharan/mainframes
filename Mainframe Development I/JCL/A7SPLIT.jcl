@@ -0,0 +1,39 @@
+//A7SPLIT  JOB (ACCTNO),'TRANSACTION SPLIT - A7SPLIT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RESTART/CHECKPOINT NOTE:
+//*   THIS STREAM IS COMPILE / LINK / GO. IF A RUN ABENDS
+//*   PARTWAY THROUGH, RESUBMIT WITH RESTART=stepname ADDED
+//*   TO THE JOB CARD ABOVE (RESTART=LKED OR RESTART=GO) SO
+//*   THE STEPS THAT ALREADY COMPLETED CLEANLY ARE NOT
+//*   RE-RUN. INVOICE-EXCEPTION-FILE (INVEXCFILE) AND THE
+//*   REST OF THIS STEP'S OUTPUT FILES ARE ALL OPENED OUTPUT,
+//*   SO A RESTARTED GO STEP MUST REUSE A FRESH (NEW) COPY OF
+//*   EACH RATHER THAN APPENDING TO ONE LEFT BY THE FAILED RUN.
+//*********************************************************
+//COMPILE  EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A7SPLIT),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&LOADSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//GO       EXEC PGM=A7SPLIT,COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A7SPLIT.TRANSACTIONS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//SOUTFILE DD DSN=MAINFR.A7SPLIT.SALESOUT,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//ROUTFILE DD DSN=MAINFR.A7SPLIT.RETURNOUT,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//INVEXCFILE DD DSN=MAINFR.A7SPLIT.INVEXC,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
