@@ -0,0 +1,30 @@
+//A5CCORPT JOB (ACCTNO),'CALL CTR RPT - A5CCORPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RESTART/CHECKPOINT NOTE:
+//*   THIS STREAM IS COMPILE / LINK / GO. IF A RUN ABENDS
+//*   PARTWAY THROUGH, RESUBMIT WITH RESTART=stepname ADDED
+//*   TO THE JOB CARD ABOVE (RESTART=LKED OR RESTART=GO) SO
+//*   THE STEPS THAT ALREADY COMPLETED CLEANLY ARE NOT
+//*   RE-RUN.
+//*********************************************************
+//COMPILE  EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A5CCORPT),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&LOADSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//GO       EXEC PGM=A5CCORPT,COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A5CCORPT.CALLS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
