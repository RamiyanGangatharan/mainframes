@@ -0,0 +1,29 @@
+//A1CLIST  JOB (ACCTNO),'CONTACT LIST - A1CLIST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RESTART/CHECKPOINT NOTE:
+//*   THIS STREAM IS COMPILE / LINK / GO. IF A RUN ABENDS
+//*   PARTWAY THROUGH, RESUBMIT WITH RESTART=stepname ADDED
+//*   TO THE JOB CARD ABOVE (RESTART=LKED OR RESTART=GO) SO
+//*   THE STEPS THAT ALREADY COMPLETED CLEANLY ARE NOT
+//*   RE-RUN.
+//*********************************************************
+//COMPILE  EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A1CLIST),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&LOADSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//GO       EXEC PGM=A1CLIST,COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A1CLIST.CONTACTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
