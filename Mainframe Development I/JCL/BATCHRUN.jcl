@@ -0,0 +1,206 @@
+//BATCHRUN JOB (ACCTNO),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* MASTER JOB STREAM -- RUNS THE NIGHTLY BATCH SUITE IN ITS
+//* REQUIRED DEPENDENCY ORDER INSTEAD OF AS SEVEN SEPARATE
+//* SUBMISSIONS: A7SPLIT, A8SL, A2ILIST, A3SCOMM, A4SALRPT,
+//* A5CCORPT. A1CLIST (CONTACT LIST) HAS NO DEPENDENCY ON OR
+//* FROM ANY OF THESE SIX AND CONTINUES TO RUN ON ITS OWN.
+//*
+//* EACH PROGRAM GETS ITS OWN COMPILE/LKED/GO TRIO, COND-
+//* CHAINED EXACTLY LIKE ITS STANDALONE JCL STREAM (A GO STEP
+//* NEVER RUNS IF ITS OWN COMPILE OR LKED FAILED). ACROSS
+//* PROGRAMS, EACH COMPILE STEP IS ADDITIONALLY COND-GATED ON
+//* THE PRIOR PROGRAM'S GO STEP, SO THE WHOLE CHAIN STOPS
+//* COLD AT THE FIRST PROGRAM THAT FAILS INSTEAD OF RUNNING
+//* DOWNSTREAM PROGRAMS AGAINST BAD OR MISSING INPUT.
+//*
+//* THE ONE GENUINE DATA DEPENDENCY IN THE SUITE IS A8SL
+//* READING A7SPLIT'S SALES-OUTPUT EXTRACT, SO A8SL'S INFILE
+//* IN THIS STREAM POINTS AT A7SPLIT'S SOUTFILE OUTPUT
+//* (MAINFR.A7SPLIT.SALESOUT) RATHER THAN AT THE STANDALONE
+//* MAINFR.A8SL.TRANSACTIONS FEED. A2ILIST, A3SCOMM,
+//* A4SALRPT, AND A5CCORPT HAVE NO DATA DEPENDENCY ON THE
+//* STEPS AHEAD OF THEM IN THIS CHAIN -- THEY ARE SEQUENCED
+//* AND COND-GATED HERE ONLY BECAUSE THE BATCH WINDOW RUNS
+//* THEM IN THIS ORDER, AND EACH KEEPS ITS OWN STANDALONE DD
+//* DATASETS.
+//*
+//* RESTART/CHECKPOINT NOTE:
+//*   RESUBMIT WITH RESTART=stepname ADDED TO THE JOB CARD TO
+//*   PICK UP PARTWAY THROUGH. EACH PROGRAM'S OWN RESTART
+//*   CAVEATS FROM ITS STANDALONE STREAM STILL APPLY HERE:
+//*   A7SPLIT'S AND A8SL'S OUTPUT FILES ARE OPENED OUTPUT AND
+//*   NEED A FRESH (NEW) COPY ON RESTART; CODEMSTR (A2ILIST,
+//*   A3SCOMM, A8SL) IS SEEDED IDEMPOTENTLY AND IS SAFE TO
+//*   REUSE ACROSS A RESTART; PRIORSAL (A4SALRPT) IS READ-ONLY
+//*   AND IS ALWAYS SAFE TO RESTART AGAINST. YTDFILE
+//*   (A3SCOMM) IS NOT RESTART-SAFE -- IT IS A RUNNING
+//*   ACCUMULATOR, NOT AN IDEMPOTENT UPSERT, SO DO NOT
+//*   RESTART AT A3SCMP, A3SLKD, OR A3SGO AFTER A PARTIAL
+//*   A3SCOMM RUN. RESTORE YTDFILE FROM THE BACKUP TAKEN
+//*   BEFORE THE RUN STARTED FIRST, THEN RESUBMIT FROM A3SCMP.
+//*   BECAUSE A8SL'S INFILE IN THIS STREAM IS A7SPLIT'S OWN
+//*   OUTPUT, A RESTART AT OR AFTER A8SCMP ALSO REQUIRES THAT
+//*   MAINFR.A7SPLIT.SALESOUT FROM THE FAILED RUN STILL BE ON
+//*   FILE -- DO NOT RESTART PAST A7SGO IF THAT DATASET WAS
+//*   DELETED OR SUPERSEDED SINCE THE RUN BEGAN.
+//*********************************************************
+//*
+//* ----- A7SPLIT: SPLIT DAILY TRANSACTIONS INTO SALES/RETURN
+//* ----- EXTRACTS WITH AN INVOICE-EXCEPTION FILE ON THE SIDE.
+//A7SCMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A7SPLIT),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A7SOBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A7SLKD   EXEC PGM=IEWL,COND=(4,LT,A7SCMP)
+//SYSLIN   DD DSN=&&A7SOBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A7SLOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A7SGO    EXEC PGM=A7SPLIT,COND=((4,LT,A7SCMP),(4,LT,A7SLKD))
+//STEPLIB  DD DSN=&&A7SLOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A7SPLIT.TRANSACTIONS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//SOUTFILE DD DSN=MAINFR.A7SPLIT.SALESOUT,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//ROUTFILE DD DSN=MAINFR.A7SPLIT.RETURNOUT,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//INVEXCFILE DD DSN=MAINFR.A7SPLIT.INVEXC,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
+//*
+//* ----- A8SL: SALES/LAYAWAY REPORT. READS A7SPLIT'S SALES
+//* ----- EXTRACT PRODUCED BY A7SGO ABOVE, NOT ITS OWN FEED.
+//A8SCMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M,
+//             COND=(4,LT,A7SGO)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A8SL),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A8SOBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A8SLKD   EXEC PGM=IEWL,COND=(4,LT,A8SCMP)
+//SYSLIN   DD DSN=&&A8SOBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A8SLOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A8SGO    EXEC PGM=A8SL,COND=((4,LT,A8SCMP),(4,LT,A8SLKD))
+//STEPLIB  DD DSN=&&A8SLOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A7SPLIT.SALESOUT,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//REJFILE  DD DSN=MAINFR.A8SL.REJECTS,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CODEMSTR DD DSN=MAINFR.VSAM.CODEMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
+//*
+//* ----- A2ILIST: ITEM LIST REPORT, NO DATA DEPENDENCY ON THE
+//* ----- STEPS ABOVE -- SEQUENCED/GATED HERE FOR BATCH ORDER.
+//A2ICMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M,
+//             COND=(4,LT,A8SGO)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A2ILIST),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A2IOBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A2ILKD   EXEC PGM=IEWL,COND=(4,LT,A2ICMP)
+//SYSLIN   DD DSN=&&A2IOBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A2ILOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A2IGO    EXEC PGM=A2ILIST,COND=((4,LT,A2ICMP),(4,LT,A2ILKD))
+//STEPLIB  DD DSN=&&A2ILOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A2ILIST.ITEMS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//REJFILE  DD DSN=MAINFR.A2ILIST.REJECTS,
+//             DISP=(NEW,CATLG,KEEP),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CODEMSTR DD DSN=MAINFR.VSAM.CODEMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
+//*
+//* ----- A3SCOMM: COMMISSION REPORT, NO DATA DEPENDENCY ON
+//* ----- THE STEPS ABOVE -- SEQUENCED/GATED HERE FOR ORDER.
+//A3SCMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M,
+//             COND=(4,LT,A2IGO)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A3SCOMM),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A3SOBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A3SLKD   EXEC PGM=IEWL,COND=(4,LT,A3SCMP)
+//SYSLIN   DD DSN=&&A3SOBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A3SLOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A3SGO    EXEC PGM=A3SCOMM,COND=((4,LT,A3SCMP),(4,LT,A3SLKD))
+//STEPLIB  DD DSN=&&A3SLOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A3SCOMM.SALES,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//YTDFILE  DD DSN=MAINFR.VSAM.YTDCOMM,DISP=SHR
+//CODEMSTR DD DSN=MAINFR.VSAM.CODEMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
+//*
+//* ----- A4SALRPT: SALARY REPORT, NO DATA DEPENDENCY ON THE
+//* ----- STEPS ABOVE -- SEQUENCED/GATED HERE FOR BATCH ORDER.
+//A4SCMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M,
+//             COND=(4,LT,A3SGO)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A4SALRPT),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A4SOBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A4SLKD   EXEC PGM=IEWL,COND=(4,LT,A4SCMP)
+//SYSLIN   DD DSN=&&A4SOBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A4SLOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A4SGO    EXEC PGM=A4SALRPT,COND=((4,LT,A4SCMP),(4,LT,A4SLKD))
+//STEPLIB  DD DSN=&&A4SLOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A4SALRPT.EMPLOYEES,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//PRIORSAL DD DSN=MAINFR.VSAM.PRIORSAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
+//*
+//* ----- A5CCORPT: CALL CENTER REPORT, NO DATA DEPENDENCY ON
+//* ----- THE STEPS ABOVE -- SEQUENCED/GATED HERE FOR ORDER.
+//A5CCMP   EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M,
+//             COND=(4,LT,A4SGO)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A5CCORPT),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&A5COBJ,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A5CLKD   EXEC PGM=IEWL,COND=(4,LT,A5CCMP)
+//SYSLIN   DD DSN=&&A5COBJ,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&A5CLOAD,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//A5CGO    EXEC PGM=A5CCORPT,COND=((4,LT,A5CCMP),(4,LT,A5CLKD))
+//STEPLIB  DD DSN=&&A5CLOAD,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A5CCORPT.CALLS,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
