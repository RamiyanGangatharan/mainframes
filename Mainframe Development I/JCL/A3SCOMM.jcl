@@ -0,0 +1,46 @@
+//A3SCOMM  JOB (ACCTNO),'COMMISSION RPT - A3SCOMM',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RESTART/CHECKPOINT NOTE:
+//*   THIS STREAM IS COMPILE / LINK / GO. IF A RUN ABENDS
+//*   PARTWAY THROUGH, RESUBMIT WITH RESTART=stepname ADDED
+//*   TO THE JOB CARD ABOVE (RESTART=LKED OR RESTART=GO) SO
+//*   THE STEPS THAT ALREADY COMPLETED CLEANLY ARE NOT
+//*   RE-RUN, BUT THIS ONLY HOLDS FOR CODEMSTR -- IT IS
+//*   SEEDED IDEMPOTENTLY (READ INVALID KEY BEFORE WRITE), SO
+//*   A RESTARTED GO STEP CAN REUSE THE SAME COPY WITHOUT
+//*   RE-SEEDING DUPLICATES.
+//*   YTDFILE IS NOT RESTART-SAFE. 260-WRITE-YTD ADDS THIS
+//*   RUN'S EARNED/BONUS AMOUNTS ONTO WHATEVER IS ALREADY ON
+//*   YC-YTD-EARNED/YC-YTD-BONUS FOR EVERY SALESPERSON IT
+//*   PROCESSES -- IT IS A RUNNING ACCUMULATION, NOT AN
+//*   IDEMPOTENT UPSERT. IF GO ABENDS AFTER POSTING N
+//*   SALESPEOPLE, RESUBMITTING WITH RESTART=GO REREADS
+//*   INFILE FROM THE TOP AND DOUBLE-POSTS THOSE SAME N
+//*   SALESPEOPLE'S YEAR-TO-DATE FIGURES. DO NOT RESTART THIS
+//*   STEP AFTER A PARTIAL RUN -- RESTORE YTDFILE FROM THE
+//*   BACKUP TAKEN BEFORE THE RUN STARTED FIRST, OR THE YTD
+//*   COMMISSION TOTALS WILL BE OVERSTATED.
+//*********************************************************
+//COMPILE  EXEC PGM=IGYWC,PARM='NODECK,LIB',REGION=0M
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSIN    DD DSN=MAINFR.SRCLIB(A3SCOMM),DISP=SHR
+//COPYLIB  DD DSN=MAINFR.COPYLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,PASS)
+//SYSLMOD  DD DSN=&&LOADSET,DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//GO       EXEC PGM=A3SCOMM,COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,PASS)
+//INFILE   DD DSN=MAINFR.A3SCOMM.SALES,DISP=SHR
+//OUTFILE  DD SYSOUT=*
+//YTDFILE  DD DSN=MAINFR.VSAM.YTDCOMM,DISP=SHR
+//CODEMSTR DD DSN=MAINFR.VSAM.CODEMSTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=MAINFR.VSAM.AUDITLOG,DISP=SHR
