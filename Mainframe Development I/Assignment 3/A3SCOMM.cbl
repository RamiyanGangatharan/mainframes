@@ -3,6 +3,23 @@
         DATE-WRITTEN. JANUARY 30, 2024.
         AUTHOR. RAMIYAN GANGATHARAN.
       * DESCRIPTION: MAINFRAME I, ASSIGNMENT III.
+      * MODIFICATION HISTORY:
+      *   AUG 08, 2026 - ACCUMULATE TRUE GRAND TOTALS ACROSS ALL
+      *                  SALESPEOPLE INSTEAD OF PRINTING THE LAST
+      *                  RECORD'S FIGURES AS THE FOOTER.
+      *   AUG 08, 2026 - FLAG ANY EARNED COMMISSION THAT FALLS OUTSIDE
+      *                  THE IL-MINCOMM/IL-MAXCOMM RANGE READ FROM THE
+      *                  INPUT RECORD.
+      *   AUG 08, 2026 - CARRY EARNINGS FORWARD ACROSS RUNS VIA A
+      *                  YTD-COMMISSION-FILE KEYED BY IL-NUMBER; PRINT
+      *                  BOTH PERIOD AND YEAR-TO-DATE FIGURES.
+      *   AUG 08, 2026 - RANK SALESPEOPLE BY EARNED COMMISSION AND
+      *                  PRINT A TOP-PERFORMERS LEADERBOARD.
+      *   AUG 08, 2026 - FLAG SALESPERSON NUMBERS NOT ON THE SHARED
+      *                  CODE-VALIDATION MASTER.
+      *   AUG 08, 2026 - APPEND A CONTROL-TOTAL LINE (RECORDS READ,
+      *                  UNKNOWN-SALESPERSON COUNT, TOTAL EARNED) TO
+      *                  THE SHARED AUDIT LOG AT THE END OF EACH RUN.
 
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -19,6 +36,27 @@
                 ASSIGN TO OUTFILE
                 ORGANIZATION IS SEQUENTIAL.
 
+      * YEAR-TO-DATE COMMISSION CARRY-FORWARD FILE, KEYED BY
+      * SALESPERSON NUMBER.
+            SELECT YTD-COMMISSION-FILE
+                ASSIGN TO YTDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS YC-NUMBER.
+
+      * SHARED CODE-VALIDATION MASTER, ALSO USED BY A2ILIST AND A8SL.
+            SELECT CODE-MASTER-FILE
+                ASSIGN TO CODEMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-KEY.
+
+      * CONSOLIDATED AUDIT-TRAIL LOG, SHARED WITH EVERY OTHER
+      * ASSIGNMENT'S PROGRAM.
+            SELECT AUDIT-LOG-FILE
+                ASSIGN TO AUDITLOG
+                ORGANIZATION IS SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -42,6 +80,28 @@
 
         01 OUTPUT-LINE       pic x(145).
 
+        FD YTD-COMMISSION-FILE
+            RECORDING MODE IS F
+            DATA RECORD IS YTD-COMMISSION-RECORD
+            RECORD CONTAINS 27 CHARACTERS.
+
+        01 YTD-COMMISSION-RECORD.
+            05 YC-NUMBER       pic x(3).
+            05 YC-YTD-EARNED   pic 9(10)v99.
+            05 YC-YTD-BONUS    pic 9(10)v99.
+
+        FD CODE-MASTER-FILE
+            RECORDING MODE IS F
+            RECORD CONTAINS 25 CHARACTERS.
+
+            COPY CODEMSTR.
+
+        FD AUDIT-LOG-FILE
+            RECORDING MODE IS F
+            RECORD CONTAINS 58 CHARACTERS.
+
+            COPY AUDITLOG.
+
         WORKING-STORAGE SECTION.
 
         01 ws-eof-flag       pic x value "N".
@@ -50,6 +110,73 @@
         77 ws-EARNED         pic 9(10)v99 value zero.
         77 ws-BONUS          pic 9(10)v99 value zero.
 
+        77 WS-TOTAL-SALES    pic 9(10)v99 value zero.
+        77 WS-TOTAL-EARNED   pic 9(10)v99 value zero.
+        77 WS-TOTAL-BONUS    pic 9(10)v99 value zero.
+        77 ws-audit-flag-count pic 9(5) value zero.
+
+        01 ws-ytd-found-flag pic x value "N".
+
+      * SHARED CODE-MASTER LOOKUP - VALID SALESPERSON NUMBERS.
+        01 ws-salesperson-found-flag pic x value "N".
+        01 ws-seed-i                 pic 99 value 0.
+
+        01 ws-seed-values.
+            05 filler pic x(23) value "001ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "002ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "003ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "004ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "005ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "006ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "007ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "008ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "009ACTIVE SALESPERSON  ".
+            05 filler pic x(23) value "010ACTIVE SALESPERSON  ".
+
+        01 ws-seed-table redefines ws-seed-values.
+            05 ws-seed-entry occurs 10 times.
+                10 ws-seed-value pic x(3).
+                10 ws-seed-desc  pic x(20).
+
+      * LEADERBOARD TABLE - ONE ENTRY PER SALESPERSON, RANKED BY
+      * EARNED COMMISSION DESCENDING AFTER THE MAIN REPORT IS DONE.
+        01 ws-perf-count     pic 9(4) value 0.
+        01 ws-perf-table.
+            05 ws-perf-entry occurs 500 times
+                              indexed by ws-perf-idx.
+                10 wp-number  pic x(3).
+                10 wp-name    pic x(8).
+                10 wp-earned  pic 9(10)v99.
+
+        01 ws-perf-sort-work.
+            05 ws-perf-i      pic 9(4).
+            05 ws-perf-j      pic 9(4).
+            05 ws-perf-temp.
+                10 wpt-number pic x(3).
+                10 wpt-name   pic x(8).
+                10 wpt-earned pic 9(10)v99.
+        01 ws-rank            pic 999.
+
+        01 ws-rank-title.
+            05 wrt-filler1    pic x(5)  value spaces.
+            05 wrt-text       pic x(15) value "TOP PERFORMERS".
+
+        01 ws-rank-header.
+            05 wrh-filler1    pic x(5)  value spaces.
+            05 wrh-rank       pic x(4)  value "RANK".
+            05 wrh-filler2    pic x(3)  value spaces.
+            05 wrh-name       pic x(8)  value "NAME".
+            05 wrh-filler3    pic x(5)  value spaces.
+            05 wrh-earned     pic x(12) value "TOTAL EARNED".
+
+        01 ws-rank-detail.
+            05 wrd-filler1    pic x(5)  value spaces.
+            05 wrd-rank       pic zz9.
+            05 wrd-filler2    pic x(4)  value spaces.
+            05 wrd-name       pic x(8).
+            05 wrd-filler3    pic x(5)  value spaces.
+            05 wrd-earned     pic zzz,zzz,zz9.99.
+
         01 ws-title.
             05 ws-filler1    pic x(25)  value spaces.
             05 ws-name       pic x(22) value "RAMIYAN GANGATHARAN -".
@@ -79,7 +206,11 @@
             05 ws-ColPaid      pic x(9)   value "PAID".
             05 ws-filler11     pic x(3)   value spaces.
             05 ws-ColBonus     pic x(11)  value "BONUS".
-            05 ws-filler12     pic x(5)   value spaces.
+            05 ws-filler12     pic x(2)   value spaces.
+            05 ws-ColYtdEarn   pic x(10)  value "YTD EARNED".
+            05 ws-filler13     pic x(3)   value spaces.
+            05 ws-ColYtdBonus  pic x(9)   value "YTD BONUS".
+            05 ws-filler14     pic x(5)   value spaces.
 
         01 ws-detail.
             05 wsd_filler11   pic x(5)   value spaces.
@@ -100,7 +231,34 @@
             05 wsd_paid       pic z,zzz,zz9.99.
             05 wsd_filler19   pic x(3)   value spaces.
             05 wsd_bonus      pic zzz,zz9.99.
-            05 wsd_filler20   pic x(5)   value spaces.
+            05 wsd_filler20   pic x(3)   value spaces.
+            05 wsd_ytd_earned pic zzz,zzz,zz9.99.
+            05 wsd_filler21   pic x(3)   value spaces.
+            05 wsd_ytd_bonus  pic zzz,zz9.99.
+            05 wsd_filler22   pic x(3)   value spaces.
+            05 wsd_exception  pic x(1)   value spaces.
+            05 wsd_unknown    pic x(1)   value spaces.
+
+        01 ws-exception-line.
+            05 wse_filler1    pic x(15)  value spaces.
+            05 wse_text       pic x(46) value
+                "** EARNED COMMISSION OUT OF MIN/MAX RANGE **".
+
+        01 ws-unknown-line.
+            05 wsu_filler1    pic x(15)  value spaces.
+            05 wsu_text       pic x(35) value
+                "** SALESPERSON NOT ON FILE **".
+
+        01 ws-total-line.
+            05 wst_filler1    pic x(5)   value spaces.
+            05 wst_label      pic x(14)  value "GRAND TOTALS:".
+            05 wst_filler2    pic x(2)   value spaces.
+            05 wst_sales      pic zzz,zzz,zz9.
+            05 wst_filler3    pic x(3)   value spaces.
+            05 wst_earned     pic zzz,zzz,zz9.99.
+            05 wst_filler4    pic x(3)   value spaces.
+            05 wst_bonus      pic zzz,zz9.99.
+            05 wst_filler5    pic x(5)   value spaces.
 
       * MATHEMATICAL WORKING STORAGE
         01 ws-math.
@@ -132,12 +290,59 @@
         100-INITIALIZATION.
             OPEN INPUT INPUT-FILE.
             OPEN OUTPUT OUTPUT-FILE.
+            OPEN I-O YTD-COMMISSION-FILE.
+            OPEN I-O CODE-MASTER-FILE.
+            PERFORM 110-SEED-CODE-MASTER.
             MOVE ws-eof-N TO ws-eof-flag.
 
+      * LOAD THE VALID SALESPERSON NUMBERS INTO THE SHARED MASTER THE
+      * FIRST TIME THEY'RE NEEDED - A2ILIST AND A8SL SEED THEIR OWN
+      * CODE TYPES INTO THE SAME FILE THE SAME WAY.
+        110-SEED-CODE-MASTER.
+            PERFORM VARYING ws-seed-i FROM 1 BY 1 UNTIL ws-seed-i > 10
+                MOVE "P"                      TO CM-CODE-TYPE
+                MOVE ws-seed-value(ws-seed-i) TO CM-CODE-VALUE
+                READ CODE-MASTER-FILE
+                    INVALID KEY
+                        MOVE ws-seed-desc(ws-seed-i) TO CM-DESCRIPTION
+                        WRITE CODE-MASTER-RECORD
+                END-READ
+            END-PERFORM.
+
+      * CONFIRM THIS SALESPERSON NUMBER IS ON FILE IN THE SHARED
+      * code-master-file.
+        270-VALIDATE-SALESPERSON.
+            MOVE "P"         TO CM-CODE-TYPE.
+            MOVE il-number   TO CM-CODE-VALUE.
+            MOVE "Y" TO ws-salesperson-found-flag.
+            READ CODE-MASTER-FILE
+                INVALID KEY
+                    MOVE "N" TO ws-salesperson-found-flag
+            END-READ.
+
         200-READ.
             READ INPUT-FILE
                  AT END MOVE ws-eof-Y TO ws-eof-flag.
 
+      * PULL THIS SALESPERSON'S PRIOR ACCUMULATED EARNINGS, STARTING
+      * THEM AT ZERO THE FIRST TIME THEIR NUMBER IS SEEN.
+        250-READ-YTD.
+            MOVE il-number TO YC-NUMBER.
+            MOVE "Y" TO ws-ytd-found-flag.
+            READ YTD-COMMISSION-FILE
+                 INVALID KEY
+                     MOVE "N" TO ws-ytd-found-flag
+                     MOVE ZERO TO YC-YTD-EARNED YC-YTD-BONUS.
+
+        260-WRITE-YTD.
+            ADD ws-Earned TO YC-YTD-EARNED.
+            ADD ws-BONUS  TO YC-YTD-BONUS.
+            IF ws-ytd-found-flag = "Y"
+                REWRITE YTD-COMMISSION-RECORD
+            ELSE
+                WRITE YTD-COMMISSION-RECORD
+            END-IF.
+
         300-HEADER.
             WRITE OUTPUT-LINE.
             WRITE OUTPUT-LINE FROM ws-title.
@@ -155,18 +360,56 @@
             MOVE il-commperc TO wsd_commperc.
 
             PERFORM 500-CALCULATION.
+            PERFORM 250-READ-YTD.
+            PERFORM 270-VALIDATE-SALESPERSON.
 
             MOVE ws-Earned TO wsd_earned.
             MOVE ws-BONUS TO wsd_bonus.
 
+            IF ws-Earned < MATH-mincomm OR ws-Earned > MATH-maxcomm
+                MOVE "*" TO wsd_exception
+            ELSE
+                MOVE space TO wsd_exception
+            END-IF.
+
+            IF ws-salesperson-found-flag = "N"
+                MOVE "?" TO wsd_unknown
+                ADD 1 TO ws-audit-flag-count
+            ELSE
+                MOVE space TO wsd_unknown
+            END-IF.
+
+            PERFORM 260-WRITE-YTD.
+            MOVE YC-YTD-EARNED TO wsd_ytd_earned.
+            MOVE YC-YTD-BONUS  TO wsd_ytd_bonus.
+
+            ADD MATH-sales TO WS-TOTAL-SALES.
+            ADD ws-Earned TO WS-TOTAL-EARNED.
+            ADD ws-BONUS TO WS-TOTAL-BONUS.
+
+            ADD 1 TO ws-perf-count.
+            MOVE il-number TO wp-number(ws-perf-count).
+            MOVE il-name   TO wp-name(ws-perf-count).
+            MOVE ws-Earned TO wp-earned(ws-perf-count).
+
             MOVE ws-detail TO OUTPUT-LINE.
             WRITE OUTPUT-LINE.
 
+            IF wsd_exception = "*"
+                WRITE OUTPUT-LINE FROM ws-exception-line
+            END-IF.
+
+            IF wsd_unknown = "?"
+                WRITE OUTPUT-LINE FROM ws-unknown-line
+            END-IF.
+
             PERFORM 200-READ.
 
         500-CALCULATION.
             MOVE il-sales TO MATH-sales.
             MOVE il-commperc TO MATH-commperc.
+            MOVE il-mincomm TO MATH-mincomm.
+            MOVE il-maxcomm TO MATH-maxcomm.
 
             COMPUTE MATH-earned ROUNDED =
             (MATH-sales * MATH-commperc) / 100.
@@ -181,11 +424,46 @@
             END-IF.
 
         700-DISPLAY-EARNED.
-            MOVE ws-EARNED TO wsd_earned.
-            MOVE ws-BONUS TO wsd_bonus.
-            WRITE OUTPUT-LINE FROM wsd_earned.
+            MOVE WS-TOTAL-SALES  TO wst_sales.
+            MOVE WS-TOTAL-EARNED TO wst_earned.
+            MOVE WS-TOTAL-BONUS  TO wst_bonus.
+
             WRITE OUTPUT-LINE.
-            WRITE OUTPUT-LINE FROM wsd_bonus.
+            WRITE OUTPUT-LINE FROM ws-total-line.
+
+      * SORT THE LEADERBOARD TABLE DESCENDING BY EARNED COMMISSION AND
+      * PRINT RANK, NAME, AND TOTAL FOR EVERY SALESPERSON PROCESSED.
+        750-RANK-PERFORMERS.
+            PERFORM VARYING ws-perf-i FROM 1 BY 1
+                UNTIL ws-perf-i > ws-perf-count
+                PERFORM VARYING ws-perf-j FROM 1 BY 1
+                    UNTIL ws-perf-j > ws-perf-count - ws-perf-i
+                    IF wp-earned(ws-perf-j) <
+                       wp-earned(ws-perf-j + 1)
+                        MOVE ws-perf-entry(ws-perf-j)
+                            TO ws-perf-temp
+                        MOVE ws-perf-entry(ws-perf-j + 1)
+                            TO ws-perf-entry(ws-perf-j)
+                        MOVE ws-perf-temp
+                            TO ws-perf-entry(ws-perf-j + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+            WRITE OUTPUT-LINE.
+            WRITE OUTPUT-LINE FROM ws-rank-title.
+            WRITE OUTPUT-LINE.
+            WRITE OUTPUT-LINE FROM ws-rank-header.
+
+            MOVE ZERO TO ws-rank.
+            PERFORM VARYING ws-perf-idx FROM 1 BY 1
+                UNTIL ws-perf-idx > ws-perf-count
+                ADD 1 TO ws-rank
+                MOVE ws-rank             TO wrd-rank
+                MOVE wp-name(ws-perf-idx) TO wrd-name
+                MOVE wp-earned(ws-perf-idx) TO wrd-earned
+                WRITE OUTPUT-LINE FROM ws-rank-detail
+            END-PERFORM.
 
         800-PROCESSOR.
             PERFORM 100-INITIALIZATION.
@@ -194,7 +472,28 @@
             PERFORM 400-DISPLAYER
                  UNTIL ws-eof-flag = ws-eof-Y.
             PERFORM 700-DISPLAY-EARNED.
-      *   PERFORM 700-RPT-FTR.
-      *   PERFORM 800-CLOSE.
+            PERFORM 750-RANK-PERFORMERS.
+            PERFORM 900-WRITE-AUDIT-LOG.
+            PERFORM 800-CLOSE.
+
+      * ONE-LINE CONTROL-TOTAL ENTRY FOR THIS RUN, APPENDED TO THE
+      * SHARED AUDIT LOG.
+        900-WRITE-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            MOVE "A3SCOMM" TO AL-PROGRAM-ID.
+            ACCEPT AL-RUN-DATE FROM DATE.
+            ACCEPT AL-RUN-TIME FROM TIME.
+            MOVE ws-perf-count TO AL-RECORDS-READ.
+            MOVE ws-perf-count TO AL-RECORDS-WRITTEN.
+            MOVE ws-audit-flag-count TO AL-RECORDS-REJECTED.
+            MOVE WS-TOTAL-EARNED TO AL-CONTROL-TOTAL.
+            WRITE AUDIT-LOG-RECORD.
+            CLOSE AUDIT-LOG-FILE.
+
+        800-CLOSE.
+            CLOSE INPUT-FILE.
+            CLOSE OUTPUT-FILE.
+            CLOSE YTD-COMMISSION-FILE.
+            CLOSE CODE-MASTER-FILE.
 
         END PROGRAM A3SCOMM.
