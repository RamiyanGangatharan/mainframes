@@ -3,6 +3,25 @@
         DATE-WRITTEN. MARCH 26, 2024.
         AUTHOR. RAMIYAN GANGATHARAN.
       * DESCRIPTION: COBOL FILE FOR ASSIGNMENT 8.
+      * MODIFICATION HISTORY:
+      *   AUG 08, 2026 - TRACK THE STORE WITH THE HIGHEST AND LOWEST
+      *                  S&L DOLLAR VOLUME INSTEAD OF LEAVING THE
+      *                  HIGH/LOW FIELDS UNPOPULATED.
+      *   AUG 08, 2026 - PRINT THE PERCENTAGE OF EACH PAYMENT TYPE
+      *                  ALONGSIDE ITS RAW COUNT.
+      *   AUG 08, 2026 - TAX RATE NOW LOOKED UP BY STORE NUMBER
+      *                  INSTEAD OF A SINGLE FLAT RATE.
+      *   AUG 08, 2026 - ROUTE RECORDS WITH AN UNRECOGNIZED
+      *                  TRANSACTION OR PAYMENT CODE TO A REJECT
+      *                  FILE INSTEAD OF LETTING THEM FALL THROUGH
+      *                  UNCOUNTED.
+      *   AUG 08, 2026 - INPUT-LINE NOW COMES FROM THE SHARED TRANSREC
+      *                  COPYBOOK, SAME AS A7SPLIT.
+      *   AUG 08, 2026 - STORE NUMBER NOW VALIDATED AGAINST THE SHARED
+      *                  CODE-MASTER FILE INSTEAD OF A FIXED 88-LEVEL
+      *                  LIST.
+      *   AUG 08, 2026 - APPENDS A SUMMARY RECORD TO THE SHARED
+      *                  AUDIT-LOG-FILE AT THE END OF EACH RUN.
 
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -18,6 +37,26 @@
                 ASSIGN TO "OUTFILE"
                 ORGANIZATION IS SEQUENTIAL.
 
+      * RECORDS WHOSE TRANSACTION OR PAYMENT CODE ISN'T ONE OF THE
+      * RECOGNIZED VALUES.
+            SELECT REJECT-FILE
+                ASSIGN TO "REJFILE"
+                ORGANIZATION IS SEQUENTIAL.
+
+      * SHARED CODE-VALIDATION MASTER, ALSO USED BY A2ILIST AND
+      * A3SCOMM.
+            SELECT CODE-MASTER-FILE
+                ASSIGN TO "CODEMSTR"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-KEY.
+
+      * CONSOLIDATED AUDIT-TRAIL LOG, SHARED WITH EVERY OTHER
+      * ASSIGNMENT'S PROGRAM.
+            SELECT AUDIT-LOG-FILE
+                ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -26,18 +65,9 @@
             RECORD CONTAINS 108 CHARACTERS.
 
       * THIS SPLITS UP THE DATA INTO USABLE CHUNKS FROM THE RAW DATA.
-       01 INPUT-LINE.
-          05 IL-TRANSACTION-CODE      PIC X(1).
-          05 IL-TRANSACTION-AMOUNT    PIC 9(5)V99.
-          05 IL-PAYMENT-TYPE          PIC X(2).
-          05 IL-STORE-NUMBER          PIC 9(2).
-          05 IL-INVOICE-NUMBER        PIC X(9).
-          05 SPLIT-INVOICE REDEFINES IL-INVOICE-NUMBER.
-             10 INVOICE-PREFIX-1      PIC X(1).
-             10 INVOICE-PREFIX-2      PIC X(1).
-             10 DASH                  PIC X(1).
-             10 INVOICE-NUMBER        PIC X(6).
-          05 IL-SKU                   PIC X(15).
+      * SHARED WITH A7SPLIT VIA TRANSREC SO BOTH PROGRAMS AGREE ON THE
+      * SAME LAYOUT FOR THE SAME FEED.
+           COPY TRANSREC.
 
 
        FD OUTPUT-FILE
@@ -46,6 +76,26 @@
 
        01 OUTPUT-LINE                 PIC X(100).
 
+       FD REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01 REJECT-LINE.
+          05 RL-RECORD                PIC X(108).
+          05 RL-REASON                PIC X(20).
+
+       FD CODE-MASTER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 25 CHARACTERS.
+
+           COPY CODEMSTR.
+
+       FD AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 58 CHARACTERS.
+
+           COPY AUDITLOG.
+
 
         WORKING-STORAGE SECTION.
 
@@ -74,6 +124,57 @@
           88 STORE-FIVE                            VALUE 05.
           88 STORE-TWELVE                          VALUE 12.
 
+      * TAX RATE BY STORE NUMBER. LOADED FROM WS-TAX-RATE-VALUES
+      * BELOW SO EACH STORE CAN CARRY ITS OWN RATE INSTEAD OF ONE
+      * RATE FOR THE WHOLE CHAIN.
+       01 WS-TAX-RATE-VALUES.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 01.1300.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 02.1200.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 03.1500.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 04.0500.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 05.1300.
+          05 FILLER                  PIC 9(2)V9(4) VALUE 12.1000.
+
+       01 WS-STORE-TAX-RATE-TABLE REDEFINES WS-TAX-RATE-VALUES.
+          05 WS-STORE-TAX-ENTRY OCCURS 6 TIMES.
+             10 WSTR-STORE-NUMBER    PIC 9(2).
+             10 WSTR-TAX-RATE        PIC V9(4).
+
+       01 WS-TAX-LOOKUP-I             PIC 9(1).
+       01 WS-TAX-FOUND-FLAG           PIC X(1).
+       01 WS-TAX-RATE-WORK            PIC V9(4).
+
+      * INPUT VALIDATION
+       01 WS-REJECT-FLAG              PIC X(1)     VALUE "N".
+       01 WS-REJECT-REASON            PIC X(20)    VALUE SPACES.
+
+      * SHARED CODE-MASTER LOOKUP - VALID STORE NUMBERS.
+       01 WS-STORE-FOUND-FLAG         PIC X(1)     VALUE "N".
+       01 WS-SEED-I                   PIC 9        VALUE 0.
+
+       01 WS-SEED-VALUES.
+          05 FILLER PIC X(23) VALUE "01 STORE 01            ".
+          05 FILLER PIC X(23) VALUE "02 STORE 02            ".
+          05 FILLER PIC X(23) VALUE "03 STORE 03            ".
+          05 FILLER PIC X(23) VALUE "04 STORE 04            ".
+          05 FILLER PIC X(23) VALUE "05 STORE 05            ".
+          05 FILLER PIC X(23) VALUE "12 STORE 12            ".
+
+       01 WS-SEED-TABLE REDEFINES WS-SEED-VALUES.
+          05 WS-SEED-ENTRY OCCURS 6 TIMES.
+             10 WS-SEED-VALUE         PIC X(3).
+             10 WS-SEED-DESC          PIC X(20).
+
+      * PER-STORE S+L DOLLAR BREAKDOWN, USED TO FIND THE HIGHEST AND
+      * LOWEST VOLUME STORES.
+       01 WS-STORE-TOTAL-COUNT        PIC 9(2)     VALUE 0.
+       01 WS-STORE-TOTAL-TABLE.
+          05 WS-STORE-TOTAL-ENTRY OCCURS 12 TIMES.
+             10 WSST-STORE-NUMBER     PIC 9(2).
+             10 WSST-STORE-AMOUNT     PIC 9(7)V99.
+       01 WS-STORE-TOTAL-FOUND-FLAG   PIC X(1).
+       01 WS-STORE-TOTAL-I            PIC 9(2).
+
 
        01 WS-REPORT-HEADER.
           05 FILLER                   PIC X(10)    VALUE SPACES.
@@ -122,18 +223,6 @@
        01 WS-PAGE-NUMBER              PIC Z.
 
 
-      *    TODO:
-      *    TOTAL S&L RECORDS
-      *    TOTAL AMOUNT FOR S&L
-      *    TOTAL S RECORDS
-      *    TOTAL AMOUNT FOR S
-      *    TOTAL L RECORDS
-      *    TOTAL AMOUNT FOR L
-      *    THE NUMBER OF EACH PAYMENT TYPE
-      *    THE PERCENTAGE OF EACH PAYMENT TYPE
-      *    TOTAL TAX OWING
-      *    THE STORE NUMBER WITH THE HIGHEST AND LOWEST S&L AMOUNT
-
        01 WS-REPORT-FOOTER.
           05 FILLER                   PIC X(30)    VALUE SPACES.
           05 WS-RPT-FOOTER-LINE1      PIC X(30)    VALUE
@@ -156,6 +245,12 @@
           05 WS-TOTAL-TAX-OWING       PIC 9(6)V99.
           05 WS-HIGHEST-SL-AMT        PIC 9(6)V99.
           05 WS-LOWEST-SL-AMT         PIC 9(6)V99.
+          05 WS-HIGHEST-SL-STORE      PIC 9(2).
+          05 WS-LOWEST-SL-STORE       PIC 9(2).
+
+          05 WS-DEBIT-PERCENT         PIC 999V99.
+          05 WS-CREDIT-PERCENT        PIC 999V99.
+          05 WS-CASH-PERCENT          PIC 999V99.
 
 
        01 WS-DETAIL.
@@ -189,6 +284,12 @@
           05 WSD-TOTAL-TAX-OWING      PIC $Z(6).99.
           05 WSD-HIGHEST-SL-AMT       PIC $Z(6).99.
           05 WSD-LOWEST-SL-AMT        PIC $Z(6).99.
+          05 WSD-HIGHEST-SL-STORE     PIC Z(2).
+          05 WSD-LOWEST-SL-STORE      PIC Z(2).
+
+          05 WSD-DEBIT-PERCENT        PIC ZZ9.99.
+          05 WSD-CREDIT-PERCENT       PIC ZZ9.99.
+          05 WSD-CASH-PERCENT         PIC ZZ9.99.
 
        01 WS-MATH.
           05 WSM-PRODUCT-AMT          PIC 9(7)V99.
@@ -201,6 +302,8 @@
           05 WS-SALES-COUNTER         PIC 9(2)     VALUE ZERO.
           05 WS-LAYAWAY-COUNTER       PIC 9(2)     VALUE ZERO.
           05 WS-SL-COUNTER            PIC 9(2)     VALUE ZERO.
+          05 WS-AUDIT-READ-COUNT      PIC 9(5)     VALUE ZERO.
+          05 WS-AUDIT-REJECT-COUNT    PIC 9(5)     VALUE ZERO.
 
        01 WS-SUMMARY.
           05 WS-SALES-AMOUNT          PIC 9(6)V99.
@@ -217,18 +320,39 @@
            PERFORM UNTIL EOF
                INITIALIZE WS-DETAIL
                PERFORM 150-READ-FILES
-               PERFORM 200-PROCESS-RECORDS
-               MOVE SPACES TO OUTPUT-LINE
-               WRITE OUTPUT-LINE
+               IF NOT-EOF
+                  PERFORM 200-PROCESS-RECORDS
+                  MOVE SPACES TO OUTPUT-LINE
+                  WRITE OUTPUT-LINE
+               END-IF
            END-PERFORM.
 
            PERFORM 850-DISPLAY-REPORT-FOOTER.
+           PERFORM 895-WRITE-AUDIT-LOG.
            PERFORM 900-CLOSE-FILES.
            GOBACK.
 
        100-OPEN-FILES.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN I-O CODE-MASTER-FILE.
+           PERFORM 110-SEED-CODE-MASTER.
+
+      * LOADS THE STORE NUMBERS THIS CHAIN RECOGNIZES INTO THE SHARED
+      * CODE-MASTER-FILE (TYPE "S") IF THEY AREN'T ALREADY THERE. THIS
+      * KEEPS A FRESH COPY OF THE FILE WORKING THE FIRST TIME IT'S USED
+      * BY ANY OF THE THREE PROGRAMS THAT SHARE IT.
+       110-SEED-CODE-MASTER.
+           PERFORM VARYING WS-SEED-I FROM 1 BY 1 UNTIL WS-SEED-I > 6
+               MOVE "S"                      TO CM-CODE-TYPE
+               MOVE WS-SEED-VALUE(WS-SEED-I) TO CM-CODE-VALUE
+               READ CODE-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-SEED-DESC(WS-SEED-I) TO CM-DESCRIPTION
+                   WRITE CODE-MASTER-RECORD
+               END-READ
+           END-PERFORM.
 
        150-READ-FILES.
            READ INPUT-FILE
@@ -237,12 +361,64 @@
            END-READ.
 
        200-PROCESS-RECORDS.
+           ADD 1 TO WS-AUDIT-READ-COUNT.
+           PERFORM 205-VALIDATE-RECORD.
+
+           IF WS-REJECT-FLAG = "Y"
+              PERFORM 206-WRITE-REJECT
+           ELSE
+              PERFORM 210-PAGER
+              PERFORM 220-TAX-PROCESSOR
+              PERFORM 230-COUNT-PROCESSOR
+              PERFORM 240-AMOUNT-PROCESSOR
+              PERFORM 250-STORE-ACCUMULATOR
+           END-IF.
+
+      * A RECORD WHOSE TRANSACTION OR PAYMENT CODE ISN'T ONE OF THE
+      * RECOGNIZED VALUES GETS ROUTED TO REJECT-FILE BELOW INSTEAD
+      * OF BEING SILENTLY ABSORBED INTO THE COUNTS.
+       205-VALIDATE-RECORD.
+           MOVE "N" TO WS-REJECT-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF IL-TRANSACTION-CODE NOT = "S" AND
+              IL-TRANSACTION-CODE NOT = "L"
+              MOVE "Y" TO WS-REJECT-FLAG
+              MOVE "INVALID TRANSACTION CODE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF IL-PAYMENT-TYPE NOT = "DB" AND
+              IL-PAYMENT-TYPE NOT = "CR" AND
+              IL-PAYMENT-TYPE NOT = "CA"
+              MOVE "Y" TO WS-REJECT-FLAG
+              MOVE "INVALID PAYMENT TYPE" TO WS-REJECT-REASON
+           END-IF.
+
+           PERFORM 207-VALIDATE-STORE.
+           IF WS-STORE-FOUND-FLAG = "N"
+              MOVE "Y" TO WS-REJECT-FLAG
+              MOVE "INVALID STORE NUMBER" TO WS-REJECT-REASON
+           END-IF.
 
-           PERFORM 210-PAGER.
-           PERFORM 220-TAX-PROCESSOR.
-           PERFORM 230-COUNT-PROCESSOR.
-           PERFORM 240-AMOUNT-PROCESSOR.
+      * LOOKS THE TRANSACTION'S STORE NUMBER UP ON THE SHARED
+      * CODE-MASTER-FILE INSTEAD OF TESTING IT AGAINST A FIXED LIST OF
+      * 88-LEVEL CONDITIONS.
+       207-VALIDATE-STORE.
+           MOVE "N"              TO WS-STORE-FOUND-FLAG.
+           MOVE "S"               TO CM-CODE-TYPE.
+           MOVE IL-STORE-NUMBER   TO CM-CODE-VALUE.
+           READ CODE-MASTER-FILE
+           INVALID KEY
+               MOVE "N" TO WS-STORE-FOUND-FLAG
+           NOT INVALID KEY
+               MOVE "Y" TO WS-STORE-FOUND-FLAG
+           END-READ.
 
+       206-WRITE-REJECT.
+           ADD 1 TO WS-AUDIT-REJECT-COUNT.
+           MOVE INPUT-LINE        TO RL-RECORD.
+           MOVE WS-REJECT-REASON  TO RL-REASON.
+           WRITE REJECT-LINE.
 
        210-PAGER.
            ADD 1 TO WS-ROW-COUNTER.
@@ -264,13 +440,31 @@
            MOVE IL-INVOICE-NUMBER TO WSD-INVOICE-NUMBER.
            MOVE IL-SKU TO WSD-SKU.
 
+           PERFORM 225-LOOKUP-TAX-RATE.
+
            MOVE IL-TRANSACTION-AMOUNT TO WSM-PRODUCT-AMT.
-           COMPUTE WSM-TAX-OWING = WSM-PRODUCT-AMT * WSM-TAX-RATE.
+           COMPUTE WSM-TAX-OWING = WSM-PRODUCT-AMT * WS-TAX-RATE-WORK.
            MOVE WSM-TAX-OWING TO WSD-TAXES-OWING.
 
            MOVE WS-DETAIL TO OUTPUT-LINE.
            WRITE OUTPUT-LINE AFTER ADVANCING 1 LINE.
 
+      * EACH STORE CAN CARRY ITS OWN TAX RATE VIA
+      * WS-STORE-TAX-RATE-TABLE; A STORE NOT LISTED THERE FALLS
+      * BACK TO THE CHAIN-WIDE WSM-TAX-RATE.
+       225-LOOKUP-TAX-RATE.
+           MOVE "N" TO WS-TAX-FOUND-FLAG.
+           MOVE WSM-TAX-RATE TO WS-TAX-RATE-WORK.
+
+           PERFORM VARYING WS-TAX-LOOKUP-I FROM 1 BY 1
+               UNTIL WS-TAX-LOOKUP-I > 6
+               IF WSTR-STORE-NUMBER(WS-TAX-LOOKUP-I) = IL-STORE-NUMBER
+                  MOVE WSTR-TAX-RATE(WS-TAX-LOOKUP-I)
+                     TO WS-TAX-RATE-WORK
+                  MOVE "Y" TO WS-TAX-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
        230-COUNT-PROCESSOR.
 
            MOVE WSD-TRANSACTION-CODE TO WS-TRANSACTION-CODE-OPTIONS.
@@ -296,6 +490,73 @@
 
            END-EVALUATE.
 
+      * ACCUMULATE THIS RECORD'S AMOUNT AGAINST ITS STORE'S RUNNING
+      * S+L TOTAL SO 850-DISPLAY-REPORT-FOOTER CAN REPORT THE
+      * HIGHEST- AND LOWEST-VOLUME STORES.
+       250-STORE-ACCUMULATOR.
+           MOVE "N" TO WS-STORE-TOTAL-FOUND-FLAG.
+
+           PERFORM VARYING WS-STORE-TOTAL-I FROM 1 BY 1
+               UNTIL WS-STORE-TOTAL-I > WS-STORE-TOTAL-COUNT
+               IF WSST-STORE-NUMBER(WS-STORE-TOTAL-I) = IL-STORE-NUMBER
+                  ADD IL-TRANSACTION-AMOUNT
+                     TO WSST-STORE-AMOUNT(WS-STORE-TOTAL-I)
+                  MOVE "Y" TO WS-STORE-TOTAL-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF WS-STORE-TOTAL-FOUND-FLAG = "N"
+              ADD 1 TO WS-STORE-TOTAL-COUNT
+              MOVE IL-STORE-NUMBER
+                 TO WSST-STORE-NUMBER(WS-STORE-TOTAL-COUNT)
+              MOVE IL-TRANSACTION-AMOUNT
+                 TO WSST-STORE-AMOUNT(WS-STORE-TOTAL-COUNT)
+           END-IF.
+
+      * SCAN THE PER-STORE TABLE FOR THE HIGHEST AND LOWEST S&L
+      * DOLLAR VOLUME, ONCE ALL RECORDS HAVE BEEN TALLIED.
+       260-FIND-HIGH-LOW-STORE.
+           IF WS-STORE-TOTAL-COUNT > 0
+              MOVE WSST-STORE-NUMBER(1) TO WS-HIGHEST-SL-STORE
+              MOVE WSST-STORE-AMOUNT(1) TO WS-HIGHEST-SL-AMT
+              MOVE WSST-STORE-NUMBER(1) TO WS-LOWEST-SL-STORE
+              MOVE WSST-STORE-AMOUNT(1) TO WS-LOWEST-SL-AMT
+
+              PERFORM VARYING WS-STORE-TOTAL-I FROM 2 BY 1
+                  UNTIL WS-STORE-TOTAL-I > WS-STORE-TOTAL-COUNT
+                  IF WSST-STORE-AMOUNT(WS-STORE-TOTAL-I) >
+                     WS-HIGHEST-SL-AMT
+                     MOVE WSST-STORE-NUMBER(WS-STORE-TOTAL-I)
+                        TO WS-HIGHEST-SL-STORE
+                     MOVE WSST-STORE-AMOUNT(WS-STORE-TOTAL-I)
+                        TO WS-HIGHEST-SL-AMT
+                  END-IF
+                  IF WSST-STORE-AMOUNT(WS-STORE-TOTAL-I) <
+                     WS-LOWEST-SL-AMT
+                     MOVE WSST-STORE-NUMBER(WS-STORE-TOTAL-I)
+                        TO WS-LOWEST-SL-STORE
+                     MOVE WSST-STORE-AMOUNT(WS-STORE-TOTAL-I)
+                        TO WS-LOWEST-SL-AMT
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+      * WHAT PERCENTAGE OF THE SALES+LAYAWAY RECORDS EACH PAYMENT
+      * TYPE ACCOUNTS FOR.
+       270-PAYMENT-PERCENTAGES.
+           IF WS-TOTAL-SL-RECORDS > 0
+              COMPUTE WS-DEBIT-PERCENT ROUNDED =
+                 (WS-TOTAL-DEBIT-TRANS / WS-TOTAL-SL-RECORDS) * 100
+              COMPUTE WS-CREDIT-PERCENT ROUNDED =
+                 (WS-TOTAL-CREDIT-TRANS / WS-TOTAL-SL-RECORDS) * 100
+              COMPUTE WS-CASH-PERCENT ROUNDED =
+                 (WS-TOTAL-CASH-TRANS / WS-TOTAL-SL-RECORDS) * 100
+           ELSE
+              MOVE ZERO TO WS-DEBIT-PERCENT
+              MOVE ZERO TO WS-CREDIT-PERCENT
+              MOVE ZERO TO WS-CASH-PERCENT
+           END-IF.
+
        700-DISPLAY-REPORT-HEADER.
            MOVE SPACES TO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
@@ -368,6 +629,9 @@
            TO WS-TOTAL-L-AMT-TALLY GIVING WS-TOTAL-SL-AMT.
            MOVE WS-TOTAL-SL-AMT TO WSD-SL-AMOUNT.
 
+           PERFORM 260-FIND-HIGH-LOW-STORE.
+           PERFORM 270-PAYMENT-PERCENTAGES.
+
            STRING "TOTAL SALES RECORDS: ", WSD-SALES-COUNT
            DELIMITED BY SIZE INTO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
@@ -398,20 +662,62 @@
            MOVE SPACES TO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
 
-           STRING "TOTAL CREDIT TRANSACTIONS: ", WSD-TOTAL-CREDIT-TRANS
+           MOVE WS-DEBIT-PERCENT TO WSD-DEBIT-PERCENT.
+           MOVE WS-CREDIT-PERCENT TO WSD-CREDIT-PERCENT.
+           MOVE WS-CASH-PERCENT TO WSD-CASH-PERCENT.
+
+           STRING "TOTAL CREDIT TRANSACTIONS: ", WSD-TOTAL-CREDIT-TRANS,
+                  "  (", WSD-CREDIT-PERCENT, "%)"
+           DELIMITED BY SIZE INTO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           STRING "TOTAL DEBIT TRANSACTIONS: ", WSD-TOTAL-DEBIT-TRANS,
+                  "  (", WSD-DEBIT-PERCENT, "%)"
+           DELIMITED BY SIZE INTO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           STRING "TOTAL CASH TRANSACTIONS: ", WSD-TOTAL-CASH-TRANS,
+                  "  (", WSD-CASH-PERCENT, "%)"
            DELIMITED BY SIZE INTO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
 
-           STRING "TOTAL DEBIT TRANSACTIONS: ", WSD-TOTAL-DEBIT-TRANS
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+           MOVE WS-HIGHEST-SL-STORE TO WSD-HIGHEST-SL-STORE.
+           MOVE WS-HIGHEST-SL-AMT TO WSD-HIGHEST-SL-AMT.
+           MOVE WS-LOWEST-SL-STORE TO WSD-LOWEST-SL-STORE.
+           MOVE WS-LOWEST-SL-AMT TO WSD-LOWEST-SL-AMT.
+
+           STRING "HIGHEST S&L STORE: ", WSD-HIGHEST-SL-STORE,
+                  "  AMOUNT: ", WSD-HIGHEST-SL-AMT
            DELIMITED BY SIZE INTO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
 
-           STRING "TOTAL CASH TRANSACTIONS: ", WSD-TOTAL-CASH-TRANS
+           STRING "LOWEST S&L STORE: ", WSD-LOWEST-SL-STORE,
+                  "  AMOUNT: ", WSD-LOWEST-SL-AMT
            DELIMITED BY SIZE INTO OUTPUT-LINE.
            WRITE OUTPUT-LINE.
 
+      * APPENDS THIS RUN'S SUMMARY RECORD TO THE CONSOLIDATED
+      * AUDIT-TRAIL LOG SHARED WITH EVERY OTHER ASSIGNMENT'S PROGRAM.
+       895-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE "A8SL"              TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           MOVE WS-AUDIT-READ-COUNT   TO AL-RECORDS-READ.
+           COMPUTE AL-RECORDS-WRITTEN =
+               WS-AUDIT-READ-COUNT - WS-AUDIT-REJECT-COUNT.
+           MOVE WS-AUDIT-REJECT-COUNT TO AL-RECORDS-REJECTED.
+           MOVE WS-TOTAL-SL-AMT       TO AL-CONTROL-TOTAL.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
        900-CLOSE-FILES.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CODE-MASTER-FILE.
 
         END PROGRAM A8SL.
